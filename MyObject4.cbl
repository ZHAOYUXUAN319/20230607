@@ -0,0 +1,372 @@
+000100* ---------------------------------------------------------------
+000110* PROGRAM      CUSTOMER-STATEMENT
+000120* INSTALLATION RETAIL BANKING DIVISION
+000130* AUTHOR       D. OKAFOR
+000140* DATE-WRITTEN  2026-08-09
+000150* ---------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   2026-08-09  DO   ORIGINAL PROGRAM - PRINTS ONE PAGINATED
+000180*                    STATEMENT PER CUSTOMER, SHOWING THE OPENING
+000190*                    BALANCE, EVERY TRANSACTION FROM THE LEDGER
+000200*                    AND THE RESULTING CLOSING BALANCE.  SHARES
+000210*                    THE CUSTREC AND TRANLEDG COPYBOOKS WITH
+000220*                    BANK-ACCOUNTING SO THE RECORD LAYOUTS CANNOT
+000230*                    DRIFT APART.
+000240* ---------------------------------------------------------------
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.                  CUSTOMER-STATEMENT.
+000270 AUTHOR.                      D. OKAFOR.
+000280 INSTALLATION.                RETAIL BANKING DIVISION.
+000290 DATE-WRITTEN.                2026-08-09.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CUSTOMER-MASTER-FILE
+000360         ASSIGN TO 'CUSTMAST'
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS CM-ACCOUNT-NUMBER
+000400         FILE STATUS IS WS-CUSTMAST-STATUS.
+000410
+000420     SELECT TRANSACTION-LEDGER-FILE
+000430         ASSIGN TO 'TRANLEDG'
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS TL-LEDGER-KEY
+000470         FILE STATUS IS WS-TRANLEDG-STATUS.
+000480
+000490     SELECT STATEMENT-PRINT-FILE
+000500         ASSIGN TO 'STMTPRT'
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-STMTPRT-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  CUSTOMER-MASTER-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY CUSTREC.
+000590
+000600 FD  TRANSACTION-LEDGER-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY TRANLEDG.
+000630
+000640 FD  STATEMENT-PRINT-FILE
+000650     LABEL RECORDS ARE STANDARD.
+000660 01  STATEMENT-PRINT-RECORD        PIC X(80).
+000670
+000680 WORKING-STORAGE SECTION.
+000690*-----------------------------------------------------------------
+000700* FILE STATUS AND END-OF-FILE SWITCHES
+000710*-----------------------------------------------------------------
+000720 01  WS-FILE-STATUSES.
+000730     05  WS-CUSTMAST-STATUS        PIC X(02) VALUE '00'.
+000740     05  WS-TRANLEDG-STATUS        PIC X(02) VALUE '00'.
+000750     05  WS-STMTPRT-STATUS         PIC X(02) VALUE '00'.
+000760
+000770 01  WS-SWITCHES.
+000780     05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+000790         88  CUSTOMER-MASTER-EOF             VALUE 'Y'.
+000800     05  WS-TL-SWITCH              PIC X(01) VALUE 'N'.
+000810         88  TRANSACTION-LEDGER-EOF          VALUE 'Y'.
+000820
+000830*-----------------------------------------------------------------
+000840* RUN DATE, CAPTURED ONCE AT STARTUP
+000850*-----------------------------------------------------------------
+000860 01  WS-RUN-DATE                   PIC 9(08).
+000870
+000880*-----------------------------------------------------------------
+000890* PAGINATION CONTROL
+000900*-----------------------------------------------------------------
+000910 01  WS-PAGE-NUMBER                PIC 9(04) COMP VALUE ZERO.
+000920 01  WS-LINE-COUNT                 PIC 9(04) COMP VALUE ZERO.
+000930 01  WS-LINES-PER-PAGE             PIC 9(04) COMP VALUE 60.
+000940
+000950*-----------------------------------------------------------------
+000960* ACCOUNT WORKING FIELDS
+000970*-----------------------------------------------------------------
+000980 01  ACCOUNT-NUMBER                PIC X(10).
+000990 01  CUSTOMER-NAME                 PIC X(30).
+001000 01  WS-OPENING-BALANCE            PIC 9(7)V99.
+001010 01  WS-RUNNING-BALANCE            PIC 9(7)V99.
+001020 01  WS-CLOSING-BALANCE            PIC 9(7)V99.
+001030
+001040*-----------------------------------------------------------------
+001050* PRINT LINES
+001060*-----------------------------------------------------------------
+001070 01  WS-HEADING-LINE-1.
+001080     05  FILLER                    PIC X(20)
+001090                                    VALUE 'RETAIL BANKING DIV.'.
+001100     05  FILLER                    PIC X(20)
+001110                                    VALUE 'CUSTOMER STATEMENT'.
+001120     05  FILLER                    PIC X(05) VALUE 'PAGE '.
+001130     05  HL1-PAGE-NUMBER           PIC ZZZ9.
+001140
+001150 01  WS-HEADING-LINE-2.
+001160     05  FILLER                    PIC X(16)
+001170                                    VALUE 'STATEMENT DATE:'.
+001180     05  HL2-STATEMENT-DATE        PIC 9(08).
+001190     05  FILLER                    PIC X(12)
+001200                                    VALUE ' ACCOUNT NO:'.
+001210     05  HL2-ACCOUNT-NUMBER        PIC X(10).
+001220
+001230 01  WS-HEADING-LINE-3.
+001240     05  FILLER                    PIC X(12) VALUE 'CUSTOMER:  '.
+001250     05  HL3-CUSTOMER-NAME         PIC X(30).
+001260
+001270 01  WS-HEADING-LINE-4.
+001280     05  FILLER                    PIC X(17)
+001290                                    VALUE 'OPENING BALANCE:'.
+001300     05  HL4-OPENING-BALANCE       PIC Z(6)9.99.
+001310
+001320 01  WS-COLUMN-HEADING-LINE.
+001330     05  FILLER                    PIC X(10) VALUE 'DATE'.
+001340     05  FILLER                    PIC X(06) VALUE 'TYPE'.
+001350     05  FILLER                    PIC X(14) VALUE 'AMOUNT'.
+001360     05  FILLER                    PIC X(14) VALUE 'BALANCE'.
+001370
+001380 01  WS-DETAIL-LINE.
+001390     05  DL-TRANSACTION-DATE       PIC 9(08).
+001400     05  FILLER                    PIC X(02) VALUE SPACES.
+001410     05  DL-TRANSACTION-TYPE       PIC X(01).
+001420     05  FILLER                    PIC X(05) VALUE SPACES.
+001430     05  DL-TRANSACTION-AMOUNT     PIC Z(6)9.99.
+001440     05  FILLER                    PIC X(02) VALUE SPACES.
+001450     05  DL-RUNNING-BALANCE        PIC Z(6)9.99.
+001460
+001470 01  WS-NO-ACTIVITY-LINE           PIC X(40)
+001480                              VALUE 'NO TRANSACTIONS THIS PERIOD'.
+001490
+001500 01  WS-CLOSING-LINE.
+001510     05  FILLER                    PIC X(17)
+001520                                    VALUE 'CLOSING BALANCE:'.
+001530     05  CL-CLOSING-BALANCE        PIC Z(6)9.99.
+001540
+001550 PROCEDURE DIVISION.
+001560*=================================================================
+001570* 0000-MAINLINE - DRIVES THE FULL CUSTOMER-MASTER FILE, PRINTING
+001580* ONE STATEMENT PER ACCOUNT.
+001590*=================================================================
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE
+001620         THRU 1000-EXIT.
+001630
+001640     PERFORM 2000-PRINT-STATEMENT
+001650         THRU 2000-EXIT
+001660         UNTIL CUSTOMER-MASTER-EOF.
+001670
+001680     PERFORM 9000-TERMINATE
+001690         THRU 9000-EXIT.
+001700
+001710     STOP RUN.
+001720
+001730*-----------------------------------------------------------------
+001740* 1000-INITIALIZE - OPENS THE FILES AND PRIMES THE FIRST READ.
+001750*-----------------------------------------------------------------
+001760 1000-INITIALIZE.
+001770     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001780
+001790     OPEN INPUT CUSTOMER-MASTER-FILE
+001800                TRANSACTION-LEDGER-FILE.
+001810     OPEN OUTPUT STATEMENT-PRINT-FILE.
+001820
+001830     IF WS-CUSTMAST-STATUS NOT = '00'
+001840         DISPLAY 'CUSTOMER-STATEMENT: UNABLE TO OPEN CUSTMAST - '
+001850             'STATUS ' WS-CUSTMAST-STATUS
+001860         MOVE 'Y' TO WS-EOF-SWITCH
+001870     END-IF.
+001880
+001890     IF WS-TRANLEDG-STATUS NOT = '00'
+001900         DISPLAY 'CUSTOMER-STATEMENT: UNABLE TO OPEN TRANLEDG - '
+001910             'STATUS ' WS-TRANLEDG-STATUS
+001920         MOVE 'Y' TO WS-EOF-SWITCH
+001930     END-IF.
+001940
+001950     IF WS-STMTPRT-STATUS NOT = '00'
+001960         DISPLAY 'CUSTOMER-STATEMENT: UNABLE TO OPEN STMTPRT - '
+001970             'STATUS ' WS-STMTPRT-STATUS
+001980         MOVE 'Y' TO WS-EOF-SWITCH
+001990     END-IF.
+002000
+002010     IF NOT CUSTOMER-MASTER-EOF
+002020         PERFORM 8000-READ-CUSTOMER-MASTER
+002030             THRU 8000-EXIT
+002040     END-IF.
+002050 1000-EXIT.
+002060     EXIT.
+002070
+002080*-----------------------------------------------------------------
+002090* 2000-PRINT-STATEMENT - PRINTS ONE ACCOUNT'S STATEMENT AND
+002100* ADVANCES TO THE NEXT CUSTOMER-MASTER RECORD.
+002110*-----------------------------------------------------------------
+002120 2000-PRINT-STATEMENT.
+002130     MOVE CM-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+002140     MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME.
+002150     MOVE CM-BALANCE TO WS-OPENING-BALANCE.
+002160     MOVE CM-BALANCE TO WS-RUNNING-BALANCE.
+002170
+002180     PERFORM 3000-PRINT-HEADING
+002190         THRU 3000-EXIT.
+002200
+002210     PERFORM 4000-PRINT-TRANSACTIONS
+002220         THRU 4000-EXIT.
+002230
+002240     MOVE WS-RUNNING-BALANCE TO WS-CLOSING-BALANCE.
+002250     MOVE WS-CLOSING-BALANCE TO CL-CLOSING-BALANCE.
+002260     WRITE STATEMENT-PRINT-RECORD FROM WS-CLOSING-LINE.
+002270     ADD 1 TO WS-LINE-COUNT.
+002280
+002290     PERFORM 8000-READ-CUSTOMER-MASTER
+002300         THRU 8000-EXIT.
+002310 2000-EXIT.
+002320     EXIT.
+002330
+002340*-----------------------------------------------------------------
+002350* 3000-PRINT-HEADING - STARTS A NEW PAGE WITH THE STATEMENT
+002360* HEADINGS FOR THE CURRENT ACCOUNT.
+002370*-----------------------------------------------------------------
+002380 3000-PRINT-HEADING.
+002390     ADD 1 TO WS-PAGE-NUMBER.
+002400     MOVE ZERO TO WS-LINE-COUNT.
+002410
+002420     MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+002430     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-1
+002440         AFTER ADVANCING PAGE.
+002450
+002460     MOVE WS-RUN-DATE TO HL2-STATEMENT-DATE.
+002470     MOVE ACCOUNT-NUMBER TO HL2-ACCOUNT-NUMBER.
+002480     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-2.
+002490
+002500     MOVE CUSTOMER-NAME TO HL3-CUSTOMER-NAME.
+002510     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-3.
+002520
+002530     MOVE WS-OPENING-BALANCE TO HL4-OPENING-BALANCE.
+002540     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-4.
+002550
+002560     WRITE STATEMENT-PRINT-RECORD FROM WS-COLUMN-HEADING-LINE.
+002570
+002580     ADD 5 TO WS-LINE-COUNT.
+002590 3000-EXIT.
+002600     EXIT.
+002610
+002620*-----------------------------------------------------------------
+002630* 3100-PRINT-CONTINUATION-HEADING - REPRINTS THE HEADINGS AT THE
+002640* TOP OF A NEW PAGE WHEN A STATEMENT RUNS LONGER THAN ONE PAGE.
+002650*-----------------------------------------------------------------
+002660 3100-PRINT-CONTINUATION-HEADING.
+002670     ADD 1 TO WS-PAGE-NUMBER.
+002680     MOVE ZERO TO WS-LINE-COUNT.
+002690
+002700     MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+002710     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-1
+002720         AFTER ADVANCING PAGE.
+002730
+002740     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-2.
+002750     WRITE STATEMENT-PRINT-RECORD FROM WS-HEADING-LINE-3.
+002760     WRITE STATEMENT-PRINT-RECORD FROM WS-COLUMN-HEADING-LINE.
+002770
+002780     ADD 3 TO WS-LINE-COUNT.
+002790 3100-EXIT.
+002800     EXIT.
+002810
+002820*-----------------------------------------------------------------
+002830* 4000-PRINT-TRANSACTIONS - WALKS THE LEDGER ENTRIES FOR THE
+002840* CURRENT ACCOUNT, PRINTING ONE DETAIL LINE PER TRANSACTION.
+002850*-----------------------------------------------------------------
+002860 4000-PRINT-TRANSACTIONS.
+002870     MOVE 'N' TO WS-TL-SWITCH.
+002880     MOVE ACCOUNT-NUMBER TO TL-ACCOUNT-NUMBER.
+002890     MOVE ZERO TO TL-SEQUENCE-NUMBER.
+002900
+002910     START TRANSACTION-LEDGER-FILE
+002920         KEY IS NOT LESS THAN TL-LEDGER-KEY
+002930         INVALID KEY
+002940             MOVE 'Y' TO WS-TL-SWITCH
+002950     END-START.
+002960
+002970     IF NOT TRANSACTION-LEDGER-EOF
+002980         PERFORM 4100-READ-NEXT-TRANSACTION
+002990             THRU 4100-EXIT
+003000     END-IF.
+003010
+003020     IF TRANSACTION-LEDGER-EOF
+003030         WRITE STATEMENT-PRINT-RECORD FROM WS-NO-ACTIVITY-LINE
+003040         ADD 1 TO WS-LINE-COUNT
+003050     ELSE
+003060         PERFORM 4200-PRINT-ONE-TRANSACTION
+003070             THRU 4200-EXIT
+003080             UNTIL TRANSACTION-LEDGER-EOF
+003090     END-IF.
+003100 4000-EXIT.
+003110     EXIT.
+003120
+003130*-----------------------------------------------------------------
+003140* 4100-READ-NEXT-TRANSACTION - READS THE NEXT LEDGER ENTRY AND
+003150* WATCHES FOR THE END OF THIS ACCOUNT'S ENTRIES.
+003160*-----------------------------------------------------------------
+003170 4100-READ-NEXT-TRANSACTION.
+003180     READ TRANSACTION-LEDGER-FILE NEXT RECORD
+003190         AT END
+003200             MOVE 'Y' TO WS-TL-SWITCH
+003210     END-READ.
+003220
+003230     IF NOT TRANSACTION-LEDGER-EOF
+003240         IF TL-ACCOUNT-NUMBER NOT = ACCOUNT-NUMBER
+003250             MOVE 'Y' TO WS-TL-SWITCH
+003260         END-IF
+003270     END-IF.
+003280 4100-EXIT.
+003290     EXIT.
+003300
+003310*-----------------------------------------------------------------
+003320* 4200-PRINT-ONE-TRANSACTION - APPLIES ONE TRANSACTION TO THE
+003330* RUNNING BALANCE AND PRINTS ITS DETAIL LINE, STARTING A NEW
+003340* PAGE FIRST IF THE CURRENT PAGE IS FULL.
+003350*-----------------------------------------------------------------
+003360 4200-PRINT-ONE-TRANSACTION.
+003370     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+003380         PERFORM 3100-PRINT-CONTINUATION-HEADING
+003390             THRU 3100-EXIT
+003400     END-IF.
+003410
+003420     IF TL-DEBIT
+003430         SUBTRACT TL-TRANSACTION-AMOUNT FROM WS-RUNNING-BALANCE
+003440     ELSE
+003450         ADD TL-TRANSACTION-AMOUNT TO WS-RUNNING-BALANCE
+003460     END-IF.
+003470
+003480     MOVE TL-TRANSACTION-DATE TO DL-TRANSACTION-DATE.
+003490     MOVE TL-TRANSACTION-TYPE TO DL-TRANSACTION-TYPE.
+003500     MOVE TL-TRANSACTION-AMOUNT TO DL-TRANSACTION-AMOUNT.
+003510     MOVE WS-RUNNING-BALANCE TO DL-RUNNING-BALANCE.
+003520     WRITE STATEMENT-PRINT-RECORD FROM WS-DETAIL-LINE.
+003530     ADD 1 TO WS-LINE-COUNT.
+003540
+003550     PERFORM 4100-READ-NEXT-TRANSACTION
+003560         THRU 4100-EXIT.
+003570 4200-EXIT.
+003580     EXIT.
+003590
+003600*-----------------------------------------------------------------
+003610* 8000-READ-CUSTOMER-MASTER - READS THE NEXT CUSTOMER-MASTER
+003620* RECORD.
+003630*-----------------------------------------------------------------
+003640 8000-READ-CUSTOMER-MASTER.
+003650     READ CUSTOMER-MASTER-FILE
+003660         AT END
+003670             MOVE 'Y' TO WS-EOF-SWITCH
+003680     END-READ.
+003690 8000-EXIT.
+003700     EXIT.
+003710
+003720*-----------------------------------------------------------------
+003730* 9000-TERMINATE - CLOSES ALL FILES.
+003740*-----------------------------------------------------------------
+003750 9000-TERMINATE.
+003760     CLOSE CUSTOMER-MASTER-FILE
+003770           TRANSACTION-LEDGER-FILE
+003780           STATEMENT-PRINT-FILE.
+003790 9000-EXIT.
+003800     EXIT.
+003810
