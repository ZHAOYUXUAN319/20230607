@@ -0,0 +1,143 @@
+//NIGHTLY  JOB (ACCTG),'RETAIL BANKING - NIGHTLY CYCLE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB          NIGHTLY
+//* INSTALLATION RETAIL BANKING DIVISION
+//* AUTHOR       D. OKAFOR
+//* DATE-WRITTEN 2026-08-09
+//*****************************************************************
+//* MODIFICATION HISTORY
+//*   2026-08-09  DO   ORIGINAL JOB STREAM - RUNS THE RECONCILIATION,
+//*                    COUNTER AND VOLUME-STATISTICS PROGRAMS AS ONE
+//*                    ORDERED NIGHTLY CYCLE INSTEAD OF EACH BEING
+//*                    SUBMITTED BY HAND.  STEP030 (VOLUME STATISTICS)
+//*                    IS SKIPPED IF STEP010 (RECONCILIATION) ABENDS,
+//*                    SINCE THE NIGHT'S VOLUME FIGURES ARE OF LITTLE
+//*                    USE IF THE BOOKS DID NOT EVEN RECONCILE.
+//*                    STEP040 PRODUCES A SINGLE CONTROL-TOTAL SUMMARY
+//*                    ACROSS ALL THREE PROGRAMS AND ALWAYS RUNS, SO
+//*                    OPERATIONS GETS A REPORT EVEN ON A NIGHT WHERE
+//*                    AN EARLIER STEP FAILED.
+//*   2026-08-09  DO   ADDED STEP005 TO DELETE THE PRIOR NIGHT'S
+//*                    VARRPT/PRTOUT/REJECTS/VOLSTATS/CTLTOTAL OUTPUT
+//*                    DATASETS BEFORE THE STEPS THAT BUILD THEM.  ALL
+//*                    FIVE ARE OPENED OUTPUT FRESH EACH RUN BY THEIR
+//*                    PROGRAMS, SO THEY MUST STILL BE ALLOCATED NEW
+//*                    EACH NIGHT RATHER THAN MOD - MOD WOULD POSITION
+//*                    THEM AT END-OF-FILE FOR WRITING NO MATTER WHAT
+//*                    THE PROGRAM'S OWN OPEN MODE IS, WHICH WOULD LET
+//*                    VARRPT/PRTOUT/VOLSTATS ACCUMULATE EVERY NIGHT'S
+//*                    RECORDS AND BREAK THE COUNTS CONTROL-TOTAL-
+//*                    SUMMARY READS OFF THEM.  DELETING FIRST LETS THE
+//*                    ORIGINAL NEW/CATLG/DELETE ALLOCATIONS SUCCEED ON
+//*                    EVERY RUN, NOT JUST THE FIRST.
+//*   2026-08-09  DO   VARRPT/PRTOUT/REJECTS/VOLSTATS NOW CATALOG
+//*                    THEMSELVES ON AN ABEND TOO (DISP=(NEW,CATLG,
+//*                    CATLG) INSTEAD OF ...,DELETE) SO STEP040, WHICH
+//*                    RUNS EVEN AFTER AN EARLIER STEP ABENDS AND
+//*                    READS ALL FOUR DISP=SHR, ALWAYS FINDS THEM ON
+//*                    THE CATALOG - AN ABEND NO LONGER DELETES THE
+//*                    VERY FILE STEP040 NEEDS TO REPORT ON.  STEP030A
+//*                    (THE BRANCH TAKEN WHEN STEP010 ABENDS) NOW ALSO
+//*                    ALLOCATES ITS OWN EMPTY VOLSTATS SO STEP040'S
+//*                    DISP=SHR REFERENCE SUCCEEDS EVEN WHEN STEP030
+//*                    NEVER RAN TO CREATE ONE.
+//*****************************************************************
+//*
+//* STEP005 - DELETE LAST NIGHT'S OUTPUT DATASETS SO STEP010, STEP020,
+//* STEP030 AND STEP040 CAN EACH ALLOCATE THEIRS NEW BELOW.  DISP=
+//* (MOD,DELETE) CATALOGS THE DATASET IF IT DOES NOT ALREADY EXIST
+//* (SO A FIRST-EVER RUN DOES NOT FAIL HERE) AND THEN DELETES IT
+//* EITHER WAY.
+//*
+//STEP005  EXEC PGM=IEFBR14
+//DD1      DD  DSN=PROD.BANK.VARRPT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//DD2      DD  DSN=PROD.BATCH.PRTOUT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//DD3      DD  DSN=PROD.BATCH.REJECTS,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//DD4      DD  DSN=PROD.BATCH.VOLSTATS,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//DD5      DD  DSN=PROD.BATCH.CTLTOTAL,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(0)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP010 - BANK-ACCOUNTING (LOAD MODULE BANKACCT) - POSTS EACH
+//* ACCOUNT'S TRANSACTIONS AND INTEREST, CONVERTS FOREIGN-CURRENCY
+//* BALANCES, AND RECONCILES AGAINST THE BANK'S OWN STATEMENT FILE.
+//*
+//STEP010  EXEC PGM=BANKACCT
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD  DSN=PROD.BANK.CUSTMAST,DISP=SHR
+//BANKSTMT DD  DSN=PROD.BANK.BANKSTMT,DISP=SHR
+//VARRPT   DD  DSN=PROD.BANK.VARRPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRANLEDG DD  DSN=PROD.BANK.TRANLEDG,DISP=SHR
+//AUDITTRL DD  DSN=PROD.BANK.AUDITTRL,DISP=SHR
+//CHKPOINT DD  DSN=PROD.BANK.CHKPOINT,DISP=SHR
+//INTRATE  DD  DSN=PROD.BANK.INTRATE,DISP=SHR
+//EXRATE   DD  DSN=PROD.BANK.EXRATE,DISP=SHR
+//SUSPENSE DD  DSN=PROD.BANK.SUSPENSE,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP020 - SAMPLE-PROGRAM (LOAD MODULE SAMPPGM) - WRITES THE
+//* COUNTER RUN TO A PRINT FILE.  THIS STEP DOES NOT DEPEND ON
+//* BANK-ACCOUNTING, SO IT RUNS EVERY NIGHT REGARDLESS OF STEP010.
+//*
+//STEP020  EXEC PGM=SAMPPGM
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CONTROL  DD  DSN=PROD.BATCH.CONTROL,DISP=SHR
+//PRTOUT   DD  DSN=PROD.BATCH.PRTOUT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* STEP030 - AVERAGE_CALCULATION (LOAD MODULE AVGCALC) - VOLUME
+//* STATISTICS.  SKIPPED WHEN STEP010 ABENDED, SINCE A NIGHT THAT
+//* DID NOT RECONCILE IS NOT ONE OPERATIONS NEEDS VOLUME FIGURES FOR.
+//*
+//         IF (STEP010.ABEND) THEN
+//STEP030A EXEC PGM=IEFBR14
+//VOLSTATS DD  DSN=PROD.BATCH.VOLSTATS,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(0))
+//SYSOUT   DD  SYSOUT=*
+//         ELSE
+//STEP030  EXEC PGM=AVGCALC
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DAILYVOL DD  DSN=PROD.BATCH.DAILYVOL,DISP=SHR
+//SRTWK01  DD  UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=5,BLKSIZE=0)
+//SRTDVOL  DD  DSN=&&SRTDVOL,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=5,BLKSIZE=0)
+//REJECTS  DD  DSN=PROD.BATCH.REJECTS,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//VOLSTATS DD  DSN=PROD.BATCH.VOLSTATS,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//         ENDIF
+//*
+//* STEP040 - CONTROL-TOTAL-SUMMARY (LOAD MODULE CTLTOTAL) - ONE
+//* CONTROL-TOTAL REPORT COVERING ALL THREE PROGRAMS ABOVE.  THIS
+//* STEP ALWAYS RUNS, EVEN IF AN EARLIER STEP ABENDED OR WAS SKIPPED,
+//* SO OPERATIONS ALWAYS HAS A SUMMARY TO REVIEW EACH MORNING.
+//*
+//STEP040  EXEC PGM=CTLTOTAL,COND=EVEN
+//STEPLIB  DD  DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITTRL DD  DSN=PROD.BANK.AUDITTRL,DISP=SHR
+//VARRPT   DD  DSN=PROD.BANK.VARRPT,DISP=SHR
+//PRTOUT   DD  DSN=PROD.BATCH.PRTOUT,DISP=SHR
+//VOLSTATS DD  DSN=PROD.BATCH.VOLSTATS,DISP=SHR
+//*        (STEP005 DELETES THIS FIRST SO A REPEAT RUN CAN ALLOCATE
+//*        IT NEW AGAIN THE SAME AS VARRPT/PRTOUT/REJECTS/VOLSTATS)
+//CTLTOTAL DD  DSN=PROD.BATCH.CTLTOTAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
