@@ -0,0 +1,381 @@
+000100* ---------------------------------------------------------------
+000110* PROGRAM      CONTROL-TOTAL-SUMMARY
+000120* INSTALLATION RETAIL BANKING DIVISION
+000130* AUTHOR       D. OKAFOR
+000140* DATE-WRITTEN 2026-08-09
+000150* ---------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   2026-08-09  DO   ORIGINAL PROGRAM - RUNS AS THE LAST STEP OF
+000180*                    THE NIGHTLY CYCLE AND PRODUCES ONE CONTROL-
+000190*                    TOTAL SUMMARY COVERING BANK-ACCOUNTING,
+000200*                    SAMPLE-PROGRAM AND AVERAGE_CALCULATION, SO
+000210*                    OPERATIONS HAS A SINGLE REPORT TO EYEBALL
+000220*                    EACH MORNING INSTEAD OF THREE SEPARATE JOB
+000230*                    LOGS.  ANY OF THE FOUR INPUT FILES BEING
+000240*                    ABSENT (E.G. BECAUSE ITS STEP WAS SKIPPED OR
+000250*                    ABENDED) IS REPORTED AS "NOT AVAILABLE"
+000260*                    RATHER THAN FAILING THE SUMMARY ITSELF.
+000270* ---------------------------------------------------------------
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.                  CONTROL-TOTAL-SUMMARY.
+000300 AUTHOR.                      D. OKAFOR.
+000310 INSTALLATION.                RETAIL BANKING DIVISION.
+000320 DATE-WRITTEN.                2026-08-09.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT AUDIT-TRAIL-FILE
+000390         ASSIGN TO 'AUDITTRL'
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-AUDITTRL-STATUS.
+000420
+000430     SELECT VARIANCE-REPORT-FILE
+000440         ASSIGN TO 'VARRPT'
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-VARRPT-STATUS.
+000470
+000480     SELECT PRINT-FILE
+000490         ASSIGN TO 'PRTOUT'
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-PRTOUT-STATUS.
+000520
+000530     SELECT VOLUME-STATS-FILE
+000540         ASSIGN TO 'VOLSTATS'
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-VOLSTATS-STATUS.
+000570
+000580     SELECT CONTROL-TOTAL-FILE
+000590         ASSIGN TO 'CTLTOTAL'
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CTLTOTAL-STATUS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  AUDIT-TRAIL-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  AUDIT-TRAIL-RECORD.
+000680     05  AT-RUN-DATE               PIC 9(08).
+000690     05  FILLER                    PIC X(72).
+000700
+000710 FD  VARIANCE-REPORT-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  VARIANCE-REPORT-RECORD        PIC X(80).
+000740
+000750 FD  PRINT-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  PRINT-RECORD                  PIC X(40).
+000780
+000790 FD  VOLUME-STATS-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY VOLSTATS.
+000820
+000830 FD  CONTROL-TOTAL-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  CONTROL-TOTAL-RECORD          PIC X(80).
+000860
+000870 WORKING-STORAGE SECTION.
+000880*----------------------------------------------------------------
+000890* FILE STATUSES AND END-OF-FILE SWITCHES
+000900*----------------------------------------------------------------
+000910 01  WS-FILE-STATUSES.
+000920     05  WS-AUDITTRL-STATUS        PIC X(02) VALUE '00'.
+000930     05  WS-VARRPT-STATUS          PIC X(02) VALUE '00'.
+000940     05  WS-PRTOUT-STATUS          PIC X(02) VALUE '00'.
+000950     05  WS-VOLSTATS-STATUS        PIC X(02) VALUE '00'.
+000960     05  WS-CTLTOTAL-STATUS        PIC X(02) VALUE '00'.
+000970
+000980 01  WS-SWITCHES.
+000990     05  WS-AUDITTRL-SWITCH        PIC X(01) VALUE 'N'.
+001000         88  AUDIT-TRAIL-EOF                  VALUE 'Y'.
+001010     05  WS-VARRPT-SWITCH          PIC X(01) VALUE 'N'.
+001020         88  VARIANCE-REPORT-EOF              VALUE 'Y'.
+001030     05  WS-PRTOUT-SWITCH          PIC X(01) VALUE 'N'.
+001040         88  PRINT-FILE-EOF                   VALUE 'Y'.
+001050     05  WS-AUDITTRL-PRESENT       PIC X(01) VALUE 'N'.
+001060         88  AUDIT-TRAIL-PRESENT             VALUE 'Y'.
+001070     05  WS-VARRPT-PRESENT         PIC X(01) VALUE 'N'.
+001080         88  VARIANCE-REPORT-PRESENT         VALUE 'Y'.
+001090     05  WS-PRTOUT-PRESENT         PIC X(01) VALUE 'N'.
+001100         88  PRINT-FILE-PRESENT              VALUE 'Y'.
+001110     05  WS-VOLSTATS-PRESENT       PIC X(01) VALUE 'N'.
+001120         88  VOLUME-STATS-PRESENT             VALUE 'Y'.
+001130
+001140*----------------------------------------------------------------
+001150* RUN DATE, CAPTURED ONCE AT STARTUP
+001160*----------------------------------------------------------------
+001170 01  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+001180
+001190*----------------------------------------------------------------
+001200* CONTROL TOTALS
+001210*----------------------------------------------------------------
+001220 01  WS-ACCOUNTS-PROCESSED         PIC 9(07) VALUE ZERO.
+001230 01  WS-RECONCILIATION-BREAKS      PIC 9(07) VALUE ZERO.
+001240 01  WS-SAMPLE-COUNTER-TOTAL       PIC 9(07) VALUE ZERO.
+001250
+001260*----------------------------------------------------------------
+001270* SUMMARY REPORT LINES
+001280*----------------------------------------------------------------
+001290 01  WS-HEADING-LINE-1.
+001300     05  FILLER                    PIC X(80) VALUE
+001310         'NIGHTLY BATCH CYCLE - CONTROL TOTAL SUMMARY'.
+001320
+001330 01  WS-HEADING-LINE-2.
+001340     05  FILLER                    PIC X(16) VALUE
+001350             'RUN DATE......  '.
+001360     05  HL-RUN-DATE               PIC 9(08).
+001370     05  FILLER                    PIC X(56) VALUE SPACES.
+001380
+001390 01  WS-BLANK-LINE                 PIC X(80) VALUE SPACES.
+001400
+001410 01  WS-BANKACCT-LINE-1.
+001420     05  FILLER                    PIC X(30) VALUE
+001430             'BANK-ACCOUNTING'.
+001440     05  FILLER                    PIC X(20) VALUE
+001450             'ACCOUNTS PROCESSED: '.
+001460     05  BL-ACCOUNTS-PROCESSED     PIC Z(6)9.
+001470     05  FILLER                    PIC X(23) VALUE SPACES.
+001480
+001490 01  WS-BANKACCT-LINE-2.
+001500     05  FILLER                    PIC X(30) VALUE SPACES.
+001510     05  FILLER                    PIC X(21) VALUE
+001520             'RECONCILIATION BRKS: '.
+001530     05  BL-RECONCILIATION-BREAKS  PIC Z(6)9.
+001540     05  FILLER                    PIC X(22) VALUE SPACES.
+001550
+001560 01  WS-SAMPLE-LINE.
+001570     05  FILLER                    PIC X(30) VALUE
+001580             'SAMPLE-PROGRAM'.
+001590     05  FILLER                    PIC X(21) VALUE
+001600             'COUNTER TOTAL......: '.
+001610     05  SL-COUNTER-TOTAL          PIC Z(6)9.
+001620     05  FILLER                    PIC X(22) VALUE SPACES.
+001630
+001640 01  WS-AVGCALC-LINE-1.
+001650     05  FILLER                    PIC X(30) VALUE
+001660             'AVERAGE_CALCULATION'.
+001670     05  FILLER                    PIC X(21) VALUE
+001680             'RECORD COUNT.......: '.
+001690     05  AL-RECORD-COUNT           PIC Z(4)9.
+001700     05  FILLER                    PIC X(24) VALUE SPACES.
+001710
+001720 01  WS-AVGCALC-LINE-2.
+001730     05  FILLER                    PIC X(30) VALUE SPACES.
+001740     05  FILLER                    PIC X(21) VALUE
+001750             'AVERAGE VOLUME.....: '.
+001760     05  AL-AVERAGE                PIC Z(4)9.99.
+001770     05  FILLER                    PIC X(21) VALUE SPACES.
+001780
+001790 01  WS-NOT-AVAILABLE-LINE.
+001800     05  NA-PROGRAM-NAME           PIC X(30).
+001810     05  FILLER                    PIC X(50) VALUE
+001820             'NOT AVAILABLE FOR THIS RUN'.
+001830
+001840 PROCEDURE DIVISION.
+001850*=================================================================
+001860* 0000-MAINLINE - TALLY EACH PROGRAM'S CONTROL TOTALS AND WRITE
+001870* THE SUMMARY REPORT.
+001880*=================================================================
+001890 0000-MAINLINE.
+001900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001910
+001920     PERFORM 2000-COUNT-ACCOUNTS-PROCESSED THRU 2000-EXIT.
+001930
+001940     PERFORM 3000-COUNT-RECONCILIATION-BREAKS THRU 3000-EXIT.
+001950
+001960     PERFORM 4000-COUNT-SAMPLE-COUNTER-TOTAL THRU 4000-EXIT.
+001970
+001980     PERFORM 5000-READ-VOLUME-STATISTICS THRU 5000-EXIT.
+001990
+002000     PERFORM 6000-WRITE-SUMMARY-REPORT THRU 6000-EXIT.
+002010
+002020     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002030
+002040     STOP RUN.
+002050 0000-EXIT.
+002060     EXIT.
+002070
+002080*-----------------------------------------------------------------
+002090* 1000-INITIALIZE - CAPTURE TODAY'S DATE AND OPEN THE OUTPUT
+002100* SUMMARY REPORT.
+002110*-----------------------------------------------------------------
+002120 1000-INITIALIZE.
+002130     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002140
+002150     OPEN OUTPUT CONTROL-TOTAL-FILE.
+002160 1000-EXIT.
+002170     EXIT.
+002180
+002190*-----------------------------------------------------------------
+002200* 2000-COUNT-ACCOUNTS-PROCESSED - COUNT TODAY'S AUDIT-TRAIL-FILE
+002210* RECORDS, ONE PER ACCOUNT BANK-ACCOUNTING PROCESSED THIS RUN.
+002220* THE AUDIT TRAIL ACCUMULATES ACROSS EVERY RUN EVER TAKEN, SO
+002230* ONLY RECORDS CARRYING TODAY'S RUN DATE ARE COUNTED.
+002240*-----------------------------------------------------------------
+002250 2000-COUNT-ACCOUNTS-PROCESSED.
+002260     MOVE ZERO TO WS-ACCOUNTS-PROCESSED.
+002270     MOVE 'N' TO WS-AUDITTRL-SWITCH.
+002280
+002290     OPEN INPUT AUDIT-TRAIL-FILE.
+002300     IF WS-AUDITTRL-STATUS = '00'
+002310         SET AUDIT-TRAIL-PRESENT TO TRUE
+002320         PERFORM 2100-READ-AUDIT-TRAIL THRU 2100-EXIT
+002330             UNTIL AUDIT-TRAIL-EOF
+002340         CLOSE AUDIT-TRAIL-FILE
+002350     END-IF.
+002360 2000-EXIT.
+002370     EXIT.
+002380
+002390*-----------------------------------------------------------------
+002400* 2100-READ-AUDIT-TRAIL - READ ONE AUDIT-TRAIL-FILE RECORD AND
+002410* TALLY IT IF IT BELONGS TO TODAY'S RUN.
+002420*-----------------------------------------------------------------
+002430 2100-READ-AUDIT-TRAIL.
+002440     READ AUDIT-TRAIL-FILE
+002450         AT END
+002460             SET AUDIT-TRAIL-EOF TO TRUE
+002470     END-READ.
+002480
+002490     IF NOT AUDIT-TRAIL-EOF
+002500             AND AT-RUN-DATE = WS-RUN-DATE
+002510         ADD 1 TO WS-ACCOUNTS-PROCESSED
+002520     END-IF.
+002530 2100-EXIT.
+002540     EXIT.
+002550
+002560*-----------------------------------------------------------------
+002570* 3000-COUNT-RECONCILIATION-BREAKS - COUNT THE RECORDS ON THIS
+002580* RUN'S VARIANCE-REPORT-FILE.  BANK-ACCOUNTING OPENS THIS FILE
+002590* OUTPUT EACH RUN, SO EVERY RECORD ON IT BELONGS TO TONIGHT'S
+002600* CYCLE.
+002610*-----------------------------------------------------------------
+002620 3000-COUNT-RECONCILIATION-BREAKS.
+002630     MOVE ZERO TO WS-RECONCILIATION-BREAKS.
+002640     MOVE 'N' TO WS-VARRPT-SWITCH.
+002650
+002660     OPEN INPUT VARIANCE-REPORT-FILE.
+002670     IF WS-VARRPT-STATUS = '00'
+002680         SET VARIANCE-REPORT-PRESENT TO TRUE
+002690         PERFORM 3100-READ-VARIANCE-REPORT THRU 3100-EXIT
+002700             UNTIL VARIANCE-REPORT-EOF
+002710         CLOSE VARIANCE-REPORT-FILE
+002720     END-IF.
+002730 3000-EXIT.
+002740     EXIT.
+002750
+002760*-----------------------------------------------------------------
+002770* 3100-READ-VARIANCE-REPORT - READ AND TALLY ONE VARIANCE-REPORT-
+002780* FILE RECORD.
+002790*-----------------------------------------------------------------
+002800 3100-READ-VARIANCE-REPORT.
+002810     READ VARIANCE-REPORT-FILE
+002820         AT END
+002830             SET VARIANCE-REPORT-EOF TO TRUE
+002840     END-READ.
+002850
+002860     IF NOT VARIANCE-REPORT-EOF
+002870         ADD 1 TO WS-RECONCILIATION-BREAKS
+002880     END-IF.
+002890 3100-EXIT.
+002900     EXIT.
+002910
+002920*-----------------------------------------------------------------
+002930* 4000-COUNT-SAMPLE-COUNTER-TOTAL - COUNT THE LINES ON SAMPLE-
+002940* PROGRAM'S PRINT-FILE, ONE PER COUNT IT STEPPED THROUGH.
+002950*-----------------------------------------------------------------
+002960 4000-COUNT-SAMPLE-COUNTER-TOTAL.
+002970     MOVE ZERO TO WS-SAMPLE-COUNTER-TOTAL.
+002980     MOVE 'N' TO WS-PRTOUT-SWITCH.
+002990
+003000     OPEN INPUT PRINT-FILE.
+003010     IF WS-PRTOUT-STATUS = '00'
+003020         SET PRINT-FILE-PRESENT TO TRUE
+003030         PERFORM 4100-READ-PRINT-FILE THRU 4100-EXIT
+003040             UNTIL PRINT-FILE-EOF
+003050         CLOSE PRINT-FILE
+003060     END-IF.
+003070 4000-EXIT.
+003080     EXIT.
+003090
+003100*-----------------------------------------------------------------
+003110* 4100-READ-PRINT-FILE - READ AND TALLY ONE SAMPLE-PROGRAM PRINT
+003120* LINE.
+003130*-----------------------------------------------------------------
+003140 4100-READ-PRINT-FILE.
+003150     READ PRINT-FILE
+003160         AT END
+003170             SET PRINT-FILE-EOF TO TRUE
+003180     END-READ.
+003190
+003200     IF NOT PRINT-FILE-EOF
+003210         ADD 1 TO WS-SAMPLE-COUNTER-TOTAL
+003220     END-IF.
+003230 4100-EXIT.
+003240     EXIT.
+003250
+003260*-----------------------------------------------------------------
+003270* 5000-READ-VOLUME-STATISTICS - READ AVERAGE_CALCULATION'S ONE-
+003280* RECORD VOLUME-STATS-FILE.
+003290*-----------------------------------------------------------------
+003300 5000-READ-VOLUME-STATISTICS.
+003310     OPEN INPUT VOLUME-STATS-FILE.
+003320     IF WS-VOLSTATS-STATUS = '00'
+003330         READ VOLUME-STATS-FILE
+003340             NOT AT END
+003350                 SET VOLUME-STATS-PRESENT TO TRUE
+003360         END-READ
+003370         CLOSE VOLUME-STATS-FILE
+003380     END-IF.
+003390 5000-EXIT.
+003400     EXIT.
+003410
+003420*-----------------------------------------------------------------
+003430* 6000-WRITE-SUMMARY-REPORT - WRITE THE CONTROL-TOTAL SUMMARY,
+003440* ONE SECTION PER PROGRAM IN THE NIGHTLY CYCLE.  A PROGRAM WHOSE
+003450* OUTPUT COULD NOT BE FOUND IS REPORTED AS NOT AVAILABLE RATHER
+003460* THAN BEING LEFT OFF THE REPORT.
+003470*-----------------------------------------------------------------
+003480 6000-WRITE-SUMMARY-REPORT.
+003490     MOVE WS-RUN-DATE TO HL-RUN-DATE.
+003500     WRITE CONTROL-TOTAL-RECORD FROM WS-HEADING-LINE-1.
+003510     WRITE CONTROL-TOTAL-RECORD FROM WS-HEADING-LINE-2.
+003520     WRITE CONTROL-TOTAL-RECORD FROM WS-BLANK-LINE.
+003530
+003540     IF AUDIT-TRAIL-PRESENT AND VARIANCE-REPORT-PRESENT
+003550         MOVE WS-ACCOUNTS-PROCESSED    TO BL-ACCOUNTS-PROCESSED
+003560         MOVE WS-RECONCILIATION-BREAKS TO BL-RECONCILIATION-BREAKS
+003570         WRITE CONTROL-TOTAL-RECORD FROM WS-BANKACCT-LINE-1
+003580         WRITE CONTROL-TOTAL-RECORD FROM WS-BANKACCT-LINE-2
+003590     ELSE
+003600         MOVE 'BANK-ACCOUNTING' TO NA-PROGRAM-NAME
+003610         WRITE CONTROL-TOTAL-RECORD FROM WS-NOT-AVAILABLE-LINE
+003620     END-IF.
+003630
+003640     IF PRINT-FILE-PRESENT
+003650         MOVE WS-SAMPLE-COUNTER-TOTAL TO SL-COUNTER-TOTAL
+003660         WRITE CONTROL-TOTAL-RECORD FROM WS-SAMPLE-LINE
+003670     ELSE
+003680         MOVE 'SAMPLE-PROGRAM' TO NA-PROGRAM-NAME
+003690         WRITE CONTROL-TOTAL-RECORD FROM WS-NOT-AVAILABLE-LINE
+003700     END-IF.
+003710
+003720     IF VOLUME-STATS-PRESENT
+003730         MOVE VS-RECORD-COUNT TO AL-RECORD-COUNT
+003740         MOVE VS-AVERAGE      TO AL-AVERAGE
+003750         WRITE CONTROL-TOTAL-RECORD FROM WS-AVGCALC-LINE-1
+003760         WRITE CONTROL-TOTAL-RECORD FROM WS-AVGCALC-LINE-2
+003770     ELSE
+003780         MOVE 'AVERAGE_CALCULATION' TO NA-PROGRAM-NAME
+003790         WRITE CONTROL-TOTAL-RECORD FROM WS-NOT-AVAILABLE-LINE
+003800     END-IF.
+003810 6000-EXIT.
+003820     EXIT.
+003830
+003840*-----------------------------------------------------------------
+003850* 9000-TERMINATE - CLOSE THE SUMMARY REPORT BEFORE STOP RUN.
+003860*-----------------------------------------------------------------
+003870 9000-TERMINATE.
+003880     CLOSE CONTROL-TOTAL-FILE.
+003890 9000-EXIT.
+003900     EXIT.
