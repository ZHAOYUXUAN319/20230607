@@ -1,20 +1,125 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE-PROGRAM.
+000100* ---------------------------------------------------------------
+000110* PROGRAM      SAMPLE-PROGRAM
+000120* INSTALLATION RETAIL BANKING DIVISION
+000130* AUTHOR       D. OKAFOR
+000140* DATE-WRITTEN 2015-06-02
+000150* ---------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   2015-06-02  DO   ORIGINAL PROGRAM - DISPLAYED A COUNT FROM
+000180*                    1 TO 10, HARDCODED, TO DEMONSTRATE PERFORM
+000190*                    VARYING TO NEW STAFF.
+000200*   2026-08-09  DO   REMOVED A STRAY DUPLICATE IDENTIFICATION
+000210*                    DIVISION/PROGRAM-ID FRAGMENT LEFT BEHIND BY
+000220*                    A COPY-PASTE FROM BANK-ACCOUNTING.
+000230*   2026-08-09  DO   THE UPPER BOUND OF THE COUNT IS NOW READ
+000240*                    FROM A CONTROL CARD RATHER THAN HARDCODED,
+000250*                    AND EACH COUNT LINE IS WRITTEN TO A PRINT
+000260*                    FILE INSTEAD OF ONLY BEING DISPLAYED.
+000270* ---------------------------------------------------------------
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.                  SAMPLE-PROGRAM.
+000300 AUTHOR.                      D. OKAFOR.
+000310 INSTALLATION.                RETAIL BANKING DIVISION.
+000320 DATE-WRITTEN.                2015-06-02.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CONTROL-CARD-FILE
+000390         ASSIGN TO 'CONTROL'
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-CONTROL-STATUS.
+000420
+000430     SELECT PRINT-FILE
+000440         ASSIGN TO 'PRTOUT'
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-PRTOUT-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  CONTROL-CARD-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  CONTROL-CARD-RECORD.
+000530     05  CC-COUNT-LIMIT            PIC 9(02).
+000540
+000550 FD  PRINT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  PRINT-RECORD                  PIC X(40).
+000580
+000590 WORKING-STORAGE SECTION.
+000600*----------------------------------------------------------------
+000610* FILE STATUSES
+000620*----------------------------------------------------------------
+000630 01  WS-FILE-STATUSES.
+000640     05  WS-CONTROL-STATUS         PIC X(02) VALUE '00'.
+000650     05  WS-PRTOUT-STATUS          PIC X(02) VALUE '00'.
+000660
+000670*----------------------------------------------------------------
+000680* COUNT LIMIT AND WORKING COUNTER
+000690*----------------------------------------------------------------
+000700 01  WS-COUNT-LIMIT                PIC 9(02) VALUE 10.
+000710 01  COUNT-NUMBER                  PIC 9(02) VALUE 0.
+000720
+000730*----------------------------------------------------------------
+000740* PRINT LINE
+000750*----------------------------------------------------------------
+000760 01  WS-PRINT-LINE.
+000770     05  FILLER                    PIC X(15) VALUE
+000780             'Current count: '.
+000790     05  PL-COUNT-NUMBER           PIC Z9.
+000800
+000810 PROCEDURE DIVISION.
+000820*=================================================================
+000830* 0000-MAINLINE - PRINT ONE LINE PER COUNT, 1 THROUGH THE LIMIT
+000840* READ FROM THE CONTROL CARD.
+000850*=================================================================
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880
+000890     PERFORM 2000-PRINT-COUNT-LINE THRU 2000-EXIT
+000900         VARYING COUNT-NUMBER FROM 1 BY 1
+000910         UNTIL COUNT-NUMBER > WS-COUNT-LIMIT.
+000920
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940
+000950     STOP RUN.
+000960 0000-EXIT.
+000970     EXIT.
+000980
+000990*-----------------------------------------------------------------
+001000* 1000-INITIALIZE - READ THE COUNT LIMIT FROM THE CONTROL CARD, IF
+001010* ONE IS PRESENT, AND OPEN THE PRINT FILE.  NO CONTROL CARD MEANS
+001020* THE ORIGINAL DEFAULT OF 10 IS USED.
+001030*-----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050     OPEN INPUT CONTROL-CARD-FILE.
+001060     IF WS-CONTROL-STATUS = '00'
+001070         READ CONTROL-CARD-FILE
+001080             NOT AT END
+001090                 MOVE CC-COUNT-LIMIT TO WS-COUNT-LIMIT
+001100         END-READ
+001110         CLOSE CONTROL-CARD-FILE
+001120     END-IF.
+001130
+001140     OPEN OUTPUT PRINT-FILE.
+001150 1000-EXIT.
+001160     EXIT.
+001170
+001180*-----------------------------------------------------------------
+001190* 2000-PRINT-COUNT-LINE - WRITE ONE COUNT LINE TO THE PRINT FILE.
+001200*-----------------------------------------------------------------
+001210 2000-PRINT-COUNT-LINE.
+001220     MOVE COUNT-NUMBER TO PL-COUNT-NUMBER.
+001230     WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+001240 2000-EXIT.
+001250     EXIT.
+001260
+001270*-----------------------------------------------------------------
+001280* 9000-TERMINATE - CLOSE THE PRINT FILE BEFORE STOP RUN.
+001290*-----------------------------------------------------------------
+001300 9000-TERMINATE.
+001310     CLOSE PRINT-FILE.
+001320 9000-EXIT.
+001330     EXIT.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 COUNT-NUMBER PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-       PERFORM VARYING COUNT-NUMBER FROM 1 BY 1 UNTIL COUNT-NUMBER > 10
-       DISPLAY "Current count: " COUNT-NUMBER
-       END-PERFORM.
-
-       STOP RUN.
-
-       IDENTIFICATION DIVISION.
-
-
-
-       PROGRAM-ID. BANK-ACCOUNTING.
\ No newline at end of file
