@@ -1,34 +1,728 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. BANK-ACCOUNTING.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 CUSTOMER-NAME PIC X(30) VALUE 'John Doe'.
-        01 ACCOUNT-NUMBER PIC X(10) VALUE '1234567890'.
-        01 BALANCE PIC 9(7)V99 VALUE 1000.00.
-        01 REPORT-AMOUNT PIC 9(7)V99 VALUE ZERO.
-        01 RECONCILIATION-RESULT PIC 9(7)V99 VALUE ZERO.
-
-        PROCEDURE DIVISION.
-        MAIN-LOGIC.
-            DISPLAY 'Bank Account Statement'.
-            DISPLAY '----------------------'.
-            DISPLAY 'Customer Name: ' CUSTOMER-NAME.
-            DISPLAY 'Account Number: ' ACCOUNT-NUMBER.
-            DISPLAY 'Balance: ' BALANCE.
-            DISPLAY '----------------------'.
-
-            PERFORM GENERATE-REPORT.
-
-            DISPLAY 'Bank Reconciliation Report'.
-            DISPLAY '---------------------------'.
-            DISPLAY 'Generated Report: ' REPORT-AMOUNT.
-            DISPLAY 'Account Balance: ' BALANCE.
-            DISPLAY 'Reconciliation Result: ' RECONCILIATION-RESULT.
-
-            STOP RUN.
-
-        GENERATE-REPORT.
-            MOVE BALANCE TO REPORT-AMOUNT.
-
-            COMPUTE RECONCILIATION-RESULT = BALANCE - REPORT-AMOUNT.
+000100* ---------------------------------------------------------------
+000110* PROGRAM      BANK-ACCOUNTING
+000120* INSTALLATION RETAIL BANKING DIVISION
+000130* AUTHOR       D. OKAFOR
+000140* DATE-WRITTEN 2014-03-11
+000150* ---------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   2014-03-11  DO   ORIGINAL PROGRAM - STATEMENT/RECONCILIATION
+000180*                    DEMO AGAINST A SINGLE HARDCODED ACCOUNT.
+000190*   2026-08-09  DO   REPLACED HARDCODED CUSTOMER WITH A REAL
+000200*                    CUSTOMER-MASTER FILE, INDEXED BY ACCOUNT
+000210*                    NUMBER.  MAIN-LOGIC NOW LOOPS GENERATE-REPORT
+000220*                    ONCE PER ACCOUNT UNTIL END OF FILE.
+000230*   2026-08-09  DO   GENERATE-REPORT NOW RECONCILES AGAINST THE
+000240*                    BANK'S OWN STATEMENT FILE (BANK-STMT-FILE)
+000250*                    INSTEAD OF COMPARING BALANCE TO ITSELF.
+000260*                    OUT-OF-BALANCE ACCOUNTS ARE WRITTEN TO A NEW
+000270*                    VARIANCE-REPORT-FILE.
+000280*   2026-08-09  DO   ADDED POST-TRANSACTIONS, WHICH APPLIES EACH
+000290*                    ACCOUNT'S ENTRIES FROM A NEW TRANSACTION
+000300*                    LEDGER FILE TO BALANCE BEFORE THE STATEMENT
+000310*                    AND RECONCILIATION ARE PRODUCED.
+000320*   2026-08-09  DO   ADDED AN AUDIT TRAIL FILE.  EVERY ACCOUNT
+000330*                    PROCESSED NOW APPENDS A RUN DATE/TIME,
+000340*                    REPORT AMOUNT AND RECONCILIATION RESULT
+000350*                    RECORD FOR THE AUDITORS.
+000360*   2026-08-09  DO   ADDED A CHECKPOINT FILE SO A RUN THAT IS
+000370*                    INTERRUPTED CAN BE RESTARTED WITHOUT
+000380*                    REPROCESSING ACCOUNTS ALREADY COMPLETED.
+000390*                    THE LAST ACCOUNT NUMBER SUCCESSFULLY
+000400*                    PROCESSED IS SAVED AFTER EVERY ACCOUNT.
+000410*   2026-08-09  DO   MOVED THE CUSTOMER MASTER RECORD LAYOUT INTO
+000420*                    A SHARED CUSTREC COPYBOOK SO OTHER PROGRAMS
+000430*                    DO NOT HAVE TO RETYPE IT.
+000440*   2026-08-09  DO   MOVED THE TRANSACTION LEDGER RECORD LAYOUT
+000450*                    INTO A SHARED TRANLEDG COPYBOOK FOR THE SAME
+000460*                    REASON, SO THE NEW STATEMENT PRINT PROGRAM
+000470*                    CAN SHARE IT.
+000480*   2026-08-09  DO   ADDED CALCULATE-INTEREST, WHICH POSTS ONE
+000490*                    MONTH'S INTEREST ON THE POSTED BALANCE AS A
+000500*                    NEW TRANSACTION-LEDGER ENTRY EACH RUN, AT THE
+000510*                    RATE SUPPLIED ON THE NEW INTEREST-RATE-FILE.
+000520*   2026-08-09  DO   ADDED CM-CURRENCY-CODE (VIA CUSTREC) AND A
+000530*                    NEW EXCHANGE-RATE-FILE/TABLE.  GENERATE-
+000540*                    REPORT NOW CONVERTS A FOREIGN-CURRENCY
+000550*                    BALANCE TO OUR HOME CURRENCY BEFORE
+000560*                    RECONCILING IT AGAINST THE BANK'S OWN
+000570*                    (HOME-CURRENCY) STATEMENT.
+000580*   2026-08-09  DO   AN OUT-OF-BALANCE RECONCILIATION RESULT NOW
+000590*                    POSTS THE DIFFERENCE TO A NEW SUSPENSE-FILE
+000600*                    INSTEAD OF JUST BEING DISPLAYED.  VARIANCE-
+000610*                    REPORT-FILE (ALREADY WRITTEN FOR EVERY
+000620*                    OUT-OF-BALANCE ACCOUNT) DOUBLES AS THE
+000630*                    SAME-DAY EXCEPTION REPORT FOR FOLLOW-UP.
+000640* ---------------------------------------------------------------
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID.                  BANK-ACCOUNTING.
+000670 AUTHOR.                      D. OKAFOR.
+000680 INSTALLATION.                RETAIL BANKING DIVISION.
+000690 DATE-WRITTEN.                2014-03-11.
+000700 DATE-COMPILED.
+000710
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT CUSTOMER-MASTER-FILE
+000760         ASSIGN TO 'CUSTMAST'
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS SEQUENTIAL
+000790         RECORD KEY IS CM-ACCOUNT-NUMBER
+000800         FILE STATUS IS WS-CUSTMAST-STATUS.
+000810
+000820     SELECT BANK-STMT-FILE
+000830         ASSIGN TO 'BANKSTMT'
+000840         ORGANIZATION IS INDEXED
+000850         ACCESS MODE IS RANDOM
+000860         RECORD KEY IS BS-ACCOUNT-NUMBER
+000870         FILE STATUS IS WS-BANKSTMT-STATUS.
+000880
+000890     SELECT VARIANCE-REPORT-FILE
+000900         ASSIGN TO 'VARRPT'
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-VARRPT-STATUS.
+000930
+000940     SELECT TRANSACTION-LEDGER-FILE
+000950         ASSIGN TO 'TRANLEDG'
+000960         ORGANIZATION IS INDEXED
+000970         ACCESS MODE IS DYNAMIC
+000980         RECORD KEY IS TL-LEDGER-KEY
+000990         FILE STATUS IS WS-TRANLEDG-STATUS.
+001000
+001010     SELECT AUDIT-TRAIL-FILE
+001020         ASSIGN TO 'AUDITTRL'
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS WS-AUDITTRL-STATUS.
+001050
+001060     SELECT CHECKPOINT-FILE
+001070         ASSIGN TO 'CHKPOINT'
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CHKPOINT-STATUS.
+001100
+001110     SELECT INTEREST-RATE-FILE
+001120         ASSIGN TO 'INTRATE'
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-INTRATE-STATUS.
+001150
+001160     SELECT EXCHANGE-RATE-FILE
+001170         ASSIGN TO 'EXRATE'
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-EXRATE-STATUS.
+001200
+001210     SELECT SUSPENSE-FILE
+001220         ASSIGN TO 'SUSPENSE'
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS WS-SUSPNS-STATUS.
+001250
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  CUSTOMER-MASTER-FILE
+001290     LABEL RECORDS ARE STANDARD.
+001300     COPY CUSTREC.
+001310
+001320 FD  BANK-STMT-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  BANK-STMT-RECORD.
+001350     05  BS-ACCOUNT-NUMBER         PIC X(10).
+001360     05  BS-STATEMENT-AMOUNT       PIC 9(7)V99.
+001370
+001380 FD  VARIANCE-REPORT-FILE
+001390     LABEL RECORDS ARE STANDARD.
+001400 01  VARIANCE-REPORT-RECORD        PIC X(80).
+001410
+001420 FD  TRANSACTION-LEDGER-FILE
+001430     LABEL RECORDS ARE STANDARD.
+001440     COPY TRANLEDG.
+001450
+001460 FD  AUDIT-TRAIL-FILE
+001470     LABEL RECORDS ARE STANDARD.
+001480 01  AUDIT-TRAIL-RECORD            PIC X(80).
+001490
+001500 FD  CHECKPOINT-FILE
+001510     LABEL RECORDS ARE STANDARD.
+001520 01  CHECKPOINT-RECORD             PIC X(10).
+001530
+001540 FD  INTEREST-RATE-FILE
+001550     LABEL RECORDS ARE STANDARD.
+001560 01  INTEREST-RATE-RECORD.
+001570     05  IR-ANNUAL-RATE            PIC 9V9(04).
+001580
+001590 FD  EXCHANGE-RATE-FILE
+001600     LABEL RECORDS ARE STANDARD.
+001610 01  EXCHANGE-RATE-RECORD.
+001620     05  ER-CURRENCY-CODE          PIC X(03).
+001630     05  ER-RATE                   PIC 9(03)V9(06).
+001640
+001650 FD  SUSPENSE-FILE
+001660     LABEL RECORDS ARE STANDARD.
+001670 01  SUSPENSE-RECORD.
+001680     05  SU-SUSPENSE-BALANCE       PIC S9(7)V99.
+001690
+001700 WORKING-STORAGE SECTION.
+001710*----------------------------------------------------------------
+001720* FILE STATUS AND END-OF-FILE SWITCHES
+001730*----------------------------------------------------------------
+001740 01  WS-FILE-STATUSES.
+001750     05  WS-CUSTMAST-STATUS        PIC X(02) VALUE '00'.
+001760     05  WS-BANKSTMT-STATUS        PIC X(02) VALUE '00'.
+001770     05  WS-VARRPT-STATUS          PIC X(02) VALUE '00'.
+001780     05  WS-TRANLEDG-STATUS        PIC X(02) VALUE '00'.
+001790     05  WS-AUDITTRL-STATUS        PIC X(02) VALUE '00'.
+001800     05  WS-CHKPOINT-STATUS        PIC X(02) VALUE '00'.
+001810     05  WS-INTRATE-STATUS         PIC X(02) VALUE '00'.
+001820     05  WS-EXRATE-STATUS          PIC X(02) VALUE '00'.
+001830     05  WS-SUSPNS-STATUS          PIC X(02) VALUE '00'.
+001840
+001850 01  WS-SWITCHES.
+001860     05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+001870         88  CUSTOMER-MASTER-EOF             VALUE 'Y'.
+001880     05  WS-TL-SWITCH              PIC X(01) VALUE 'N'.
+001890         88  TRANSACTION-LEDGER-EOF          VALUE 'Y'.
+001900     05  WS-EXRATE-SWITCH          PIC X(01) VALUE 'N'.
+001910         88  EXCHANGE-RATE-EOF               VALUE 'Y'.
+001920     05  WS-INTEREST-SWITCH        PIC X(01) VALUE 'N'.
+001930         88  INTEREST-POSTED-THIS-MONTH      VALUE 'Y'.
+001940
+001950*----------------------------------------------------------------
+001960* RUN DATE AND TIME, CAPTURED ONCE AT STARTUP
+001970*----------------------------------------------------------------
+001980 01  WS-RUN-DATE                   PIC 9(08).
+001990 01  WS-RUN-TIME                   PIC 9(06).
+002000
+002010*----------------------------------------------------------------
+002020* RESTART / CHECKPOINT CONTROL FIELDS
+002030*----------------------------------------------------------------
+002040 01  WS-LAST-CHECKPOINT-ACCOUNT    PIC X(10) VALUE SPACES.
+002050
+002060*----------------------------------------------------------------
+002070* VARIANCE REPORT LINE
+002080*----------------------------------------------------------------
+002090 01  WS-VARIANCE-LINE.
+002100     05  VR-ACCOUNT-NUMBER         PIC X(10).
+002110     05  FILLER                    PIC X(02) VALUE SPACES.
+002120     05  VR-BALANCE                PIC Z(6)9.99.
+002130     05  FILLER                    PIC X(02) VALUE SPACES.
+002140     05  VR-STATEMENT-AMOUNT       PIC Z(6)9.99.
+002150     05  FILLER                    PIC X(02) VALUE SPACES.
+002160     05  VR-VARIANCE               PIC -(6)9.99.
+002170
+002180*----------------------------------------------------------------
+002190* SUSPENSE ACCOUNT BALANCE - ACCUMULATED ACROSS EVERY OUT-OF-
+002200* BALANCE ACCOUNT POSTED THIS RUN, ON TOP OF WHATEVER WAS
+002210* CARRIED FORWARD FROM THE SUSPENSE-FILE AT STARTUP.
+002220*----------------------------------------------------------------
+002230 01  WS-SUSPENSE-BALANCE           PIC S9(7)V99 VALUE ZERO.
+002240
+002250*----------------------------------------------------------------
+002260* AUDIT TRAIL LINE
+002270*----------------------------------------------------------------
+002280 01  WS-AUDIT-LINE.
+002290     05  AT-RUN-DATE               PIC 9(08).
+002300     05  FILLER                    PIC X(01) VALUE SPACE.
+002310     05  AT-RUN-TIME               PIC 9(06).
+002320     05  FILLER                    PIC X(01) VALUE SPACE.
+002330     05  AT-ACCOUNT-NUMBER         PIC X(10).
+002340     05  FILLER                    PIC X(01) VALUE SPACE.
+002350     05  AT-REPORT-AMOUNT          PIC Z(6)9.99.
+002360     05  FILLER                    PIC X(01) VALUE SPACE.
+002370     05  AT-RECONCILIATION-RESULT  PIC -(6)9.99.
+002380
+002390*----------------------------------------------------------------
+002400* CURRENT ACCOUNT WORKING FIELDS
+002410*----------------------------------------------------------------
+002420 01  CUSTOMER-NAME                 PIC X(30) VALUE SPACES.
+002430 01  ACCOUNT-NUMBER                PIC X(10) VALUE SPACES.
+002440 01  CURRENCY-CODE                 PIC X(03) VALUE SPACES.
+002450 01  BALANCE                       PIC 9(7)V99 VALUE ZERO.
+002460 01  REPORT-AMOUNT                 PIC 9(7)V99 VALUE ZERO.
+002470 01  RECONCILIATION-RESULT         PIC S9(7)V99 VALUE ZERO.
+002480
+002490*-----------------------------------------------------------------
+002500* MONTHLY INTEREST CALCULATION FIELDS
+002510*-----------------------------------------------------------------
+002520 01  WS-ANNUAL-INTEREST-RATE       PIC 9V9(04) VALUE .0300.
+002530 01  WS-MONTHLY-INTEREST-AMOUNT    PIC 9(7)V99 VALUE ZERO.
+002540 01  WS-MAX-TL-SEQUENCE-NUMBER     PIC 9(06) VALUE ZERO.
+002550
+002560*-----------------------------------------------------------------
+002570* MULTI-CURRENCY EXCHANGE RATE TABLE
+002580*-----------------------------------------------------------------
+002590 01  WS-HOME-CURRENCY-CODE         PIC X(03) VALUE 'USD'.
+002600 01  WS-HOME-CURRENCY-BALANCE      PIC 9(7)V99 VALUE ZERO.
+002610 01  WS-EXCHANGE-RATE-COUNT        PIC 9(03) VALUE ZERO.
+002620 01  WS-EXCHANGE-RATE-TABLE.
+002630     05  WS-EXCHANGE-RATE-ENTRY OCCURS 20 TIMES
+002640                                 INDEXED BY WS-EXR-IDX.
+002650         10  WS-EXR-CURRENCY-CODE  PIC X(03).
+002660         10  WS-EXR-RATE           PIC 9(03)V9(06).
+002670
+002680 PROCEDURE DIVISION.
+002690*=================================================================
+002700* 0000-MAINLINE - DRIVES THE FULL CUSTOMER-MASTER FILE.
+002710*=================================================================
+002720 0000-MAINLINE.
+002730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002740
+002750     PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-EXIT
+002760         UNTIL CUSTOMER-MASTER-EOF.
+002770
+002780     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002790
+002800     STOP RUN.
+002810 0000-EXIT.
+002820     EXIT.
+002830
+002840*-----------------------------------------------------------------
+002850* 1000-INITIALIZE - OPEN FILES, CAPTURE THE RUN DATE/TIME AND
+002860* PRIME THE READ.
+002870*-----------------------------------------------------------------
+002880 1000-INITIALIZE.
+002890     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002900     ACCEPT WS-RUN-TIME FROM TIME.
+002910
+002920     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+002930     PERFORM 1200-READ-INTEREST-RATE THRU 1200-EXIT.
+002940     PERFORM 1300-LOAD-EXCHANGE-RATES THRU 1300-EXIT.
+002950     PERFORM 1400-READ-SUSPENSE-BALANCE THRU 1400-EXIT.
+002960
+002970     OPEN INPUT CUSTOMER-MASTER-FILE.
+002980     IF WS-CUSTMAST-STATUS NOT = '00'
+002990         DISPLAY 'BANK-ACCOUNTING: UNABLE TO OPEN CUSTMAST - '
+003000             'STATUS ' WS-CUSTMAST-STATUS
+003010         MOVE 'Y' TO WS-EOF-SWITCH
+003020     ELSE
+003030         PERFORM 8000-READ-CUSTOMER-MASTER THRU 8000-EXIT
+003040         PERFORM 8000-READ-CUSTOMER-MASTER THRU 8000-EXIT
+003050             UNTIL CUSTOMER-MASTER-EOF
+003060             OR CM-ACCOUNT-NUMBER > WS-LAST-CHECKPOINT-ACCOUNT
+003070     END-IF.
+003080
+003090     OPEN INPUT BANK-STMT-FILE.
+003100     IF WS-LAST-CHECKPOINT-ACCOUNT = SPACES
+003110         OPEN OUTPUT VARIANCE-REPORT-FILE
+003120     ELSE
+003130         OPEN EXTEND VARIANCE-REPORT-FILE
+003140     END-IF
+003150     OPEN I-O TRANSACTION-LEDGER-FILE.
+003160     OPEN EXTEND AUDIT-TRAIL-FILE.
+003170 1000-EXIT.
+003180     EXIT.
+003190
+003200*-----------------------------------------------------------------
+003210* 1100-READ-CHECKPOINT - LOAD THE LAST ACCOUNT NUMBER SUCCESSFULLY
+003220* PROCESSED BY A PRIOR RUN, IF A CHECKPOINT FILE EXISTS.  NO FILE
+003230* ON DISK MEANS THIS IS A FRESH RUN, SO NOTHING IS SKIPPED.
+003240*-----------------------------------------------------------------
+003250 1100-READ-CHECKPOINT.
+003260     MOVE SPACES TO WS-LAST-CHECKPOINT-ACCOUNT.
+003270     OPEN INPUT CHECKPOINT-FILE.
+003280     IF WS-CHKPOINT-STATUS = '00'
+003290         READ CHECKPOINT-FILE
+003300             NOT AT END
+003310                 MOVE CHECKPOINT-RECORD TO
+003320                     WS-LAST-CHECKPOINT-ACCOUNT
+003330         END-READ
+003340         CLOSE CHECKPOINT-FILE
+003350     END-IF.
+003360 1100-EXIT.
+003370     EXIT.
+003380
+003390*-----------------------------------------------------------------
+003400* 1200-READ-INTEREST-RATE - LOAD THE ANNUAL INTEREST RATE TO POST
+003410* THIS RUN FROM A ONE-RECORD INTEREST-RATE-FILE.  NO FILE ON DISK
+003420* MEANS RUN WITH THE STANDING DEFAULT RATE ABOVE.
+003430*-----------------------------------------------------------------
+003440 1200-READ-INTEREST-RATE.
+003450     OPEN INPUT INTEREST-RATE-FILE.
+003460     IF WS-INTRATE-STATUS = '00'
+003470         READ INTEREST-RATE-FILE
+003480             NOT AT END
+003490                 MOVE IR-ANNUAL-RATE TO WS-ANNUAL-INTEREST-RATE
+003500         END-READ
+003510         CLOSE INTEREST-RATE-FILE
+003520     END-IF.
+003530 1200-EXIT.
+003540     EXIT.
+003550
+003560*-----------------------------------------------------------------
+003570* 1300-LOAD-EXCHANGE-RATES - LOAD THE HOME-CURRENCY EXCHANGE RATE
+003580* FOR EVERY FOREIGN CURRENCY CODE ON THE EXCHANGE-RATE-FILE INTO
+003590* THE IN-MEMORY TABLE.  NO FILE ON DISK MEANS AN EMPTY TABLE, SO
+003600* EVERY ACCOUNT IS TREATED AS ALREADY BEING IN THE HOME CURRENCY.
+003610*-----------------------------------------------------------------
+003620 1300-LOAD-EXCHANGE-RATES.
+003630     MOVE ZERO TO WS-EXCHANGE-RATE-COUNT.
+003640     INITIALIZE WS-EXCHANGE-RATE-TABLE.
+003650     MOVE 'N' TO WS-EXRATE-SWITCH.
+003660     OPEN INPUT EXCHANGE-RATE-FILE.
+003670     IF WS-EXRATE-STATUS = '00'
+003680         PERFORM 1310-READ-EXCHANGE-RATE THRU 1310-EXIT
+003690         PERFORM 1320-STORE-EXCHANGE-RATE THRU 1320-EXIT
+003700             UNTIL EXCHANGE-RATE-EOF
+003710         CLOSE EXCHANGE-RATE-FILE
+003720     END-IF.
+003730 1300-EXIT.
+003740     EXIT.
+003750
+003760*-----------------------------------------------------------------
+003770* 1310-READ-EXCHANGE-RATE - READ THE NEXT EXCHANGE-RATE-FILE
+003780* RECORD.
+003790*-----------------------------------------------------------------
+003800 1310-READ-EXCHANGE-RATE.
+003810     READ EXCHANGE-RATE-FILE
+003820         AT END
+003830             MOVE 'Y' TO WS-EXRATE-SWITCH
+003840     END-READ.
+003850 1310-EXIT.
+003860     EXIT.
+003870
+003880*-----------------------------------------------------------------
+003890* 1320-STORE-EXCHANGE-RATE - ADD ONE CURRENCY CODE/RATE PAIR TO
+003900* THE TABLE, IF THERE IS STILL ROOM, THEN ADVANCE.
+003910*-----------------------------------------------------------------
+003920 1320-STORE-EXCHANGE-RATE.
+003930     IF WS-EXCHANGE-RATE-COUNT < 20
+003940         ADD 1 TO WS-EXCHANGE-RATE-COUNT
+003950         SET WS-EXR-IDX TO WS-EXCHANGE-RATE-COUNT
+003960         MOVE ER-CURRENCY-CODE TO
+003970             WS-EXR-CURRENCY-CODE (WS-EXR-IDX)
+003980         MOVE ER-RATE TO WS-EXR-RATE (WS-EXR-IDX)
+003990     END-IF.
+004000
+004010     PERFORM 1310-READ-EXCHANGE-RATE THRU 1310-EXIT.
+004020 1320-EXIT.
+004030     EXIT.
+004040
+004050*-----------------------------------------------------------------
+004060* 1400-READ-SUSPENSE-BALANCE - LOAD THE SUSPENSE ACCOUNT BALANCE
+004070* CARRIED FORWARD FROM PRIOR RUNS, IF A SUSPENSE-FILE EXISTS.  NO
+004080* FILE ON DISK MEANS THE SUSPENSE ACCOUNT STARTS THIS RUN AT ZERO.
+004090*-----------------------------------------------------------------
+004100 1400-READ-SUSPENSE-BALANCE.
+004110     OPEN INPUT SUSPENSE-FILE.
+004120     IF WS-SUSPNS-STATUS = '00'
+004130         READ SUSPENSE-FILE
+004140             NOT AT END
+004150                 MOVE SU-SUSPENSE-BALANCE TO WS-SUSPENSE-BALANCE
+004160         END-READ
+004170         CLOSE SUSPENSE-FILE
+004180     END-IF.
+004190 1400-EXIT.
+004200     EXIT.
+004210
+004220*-----------------------------------------------------------------
+004230* 2000-PROCESS-ACCOUNTS - STATEMENT/RECONCILIATION FOR ONE
+004240* ACCOUNT, THEN ADVANCE TO THE NEXT CUSTOMER-MASTER RECORD.
+004250*-----------------------------------------------------------------
+004260 2000-PROCESS-ACCOUNTS.
+004270     MOVE CM-ACCOUNT-NUMBER TO ACCOUNT-NUMBER.
+004280     MOVE CM-CUSTOMER-NAME  TO CUSTOMER-NAME.
+004290     MOVE CM-CURRENCY-CODE  TO CURRENCY-CODE.
+004300     MOVE CM-BALANCE        TO BALANCE.
+004310
+004320     PERFORM 3000-POST-TRANSACTIONS THRU 3000-EXIT.
+004330     PERFORM 4000-CALCULATE-INTEREST THRU 4000-EXIT.
+004340
+004350     DISPLAY 'Bank Account Statement'.
+004360     DISPLAY '----------------------'.
+004370     DISPLAY 'Customer Name: ' CUSTOMER-NAME.
+004380     DISPLAY 'Account Number: ' ACCOUNT-NUMBER.
+004390     DISPLAY 'Balance: ' BALANCE.
+004400     DISPLAY '----------------------'.
+004410
+004420     PERFORM 5000-GENERATE-REPORT THRU 5000-EXIT.
+004430
+004440     DISPLAY 'Bank Reconciliation Report'.
+004450     DISPLAY '---------------------------'.
+004460     DISPLAY 'Generated Report: ' REPORT-AMOUNT.
+004470     DISPLAY 'Account Balance: ' BALANCE.
+004480     DISPLAY 'Reconciliation Result: ' RECONCILIATION-RESULT.
+004490
+004500     PERFORM 6000-WRITE-AUDIT-TRAIL THRU 6000-EXIT.
+004510
+004520     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+004530
+004540     PERFORM 8000-READ-CUSTOMER-MASTER THRU 8000-EXIT.
+004550 2000-EXIT.
+004560     EXIT.
+004570
+004580*-----------------------------------------------------------------
+004590* 3000-POST-TRANSACTIONS - APPLY EVERY TRANSACTION-LEDGER ENTRY
+004600* ON FILE FOR THE CURRENT ACCOUNT TO BALANCE, OLDEST SEQUENCE
+004610* NUMBER FIRST, BEFORE THE STATEMENT IS PRODUCED.
+004620*-----------------------------------------------------------------
+004630 3000-POST-TRANSACTIONS.
+004640     MOVE 'N' TO WS-TL-SWITCH.
+004650     MOVE 'N' TO WS-INTEREST-SWITCH.
+004660     MOVE ACCOUNT-NUMBER TO TL-ACCOUNT-NUMBER.
+004670     MOVE ZERO TO TL-SEQUENCE-NUMBER.
+004680     MOVE ZERO TO WS-MAX-TL-SEQUENCE-NUMBER.
+004690
+004700     START TRANSACTION-LEDGER-FILE
+004710         KEY IS NOT LESS THAN TL-LEDGER-KEY
+004720         INVALID KEY
+004730             MOVE 'Y' TO WS-TL-SWITCH
+004740     END-START.
+004750
+004760     IF NOT TRANSACTION-LEDGER-EOF
+004770         PERFORM 3100-READ-NEXT-TRANSACTION THRU 3100-EXIT
+004780         PERFORM 3200-APPLY-ONE-TRANSACTION THRU 3200-EXIT
+004790             UNTIL TRANSACTION-LEDGER-EOF
+004800     END-IF.
+004810 3000-EXIT.
+004820     EXIT.
+004830
+004840*-----------------------------------------------------------------
+004850* 3100-READ-NEXT-TRANSACTION - READ THE NEXT LEDGER ENTRY IN
+004860* KEY SEQUENCE, TREATING A DIFFERENT ACCOUNT NUMBER THE SAME AS
+004870* END OF FILE SINCE THE LEDGER IS SHARED BY ALL ACCOUNTS.
+004880*-----------------------------------------------------------------
+004890 3100-READ-NEXT-TRANSACTION.
+004900     READ TRANSACTION-LEDGER-FILE NEXT RECORD
+004910         AT END
+004920             MOVE 'Y' TO WS-TL-SWITCH
+004930     END-READ.
+004940
+004950     IF NOT TRANSACTION-LEDGER-EOF
+004960         IF TL-ACCOUNT-NUMBER NOT = ACCOUNT-NUMBER
+004970             MOVE 'Y' TO WS-TL-SWITCH
+004980         END-IF
+004990     END-IF.
+005000 3100-EXIT.
+005010     EXIT.
+005020
+005030*-----------------------------------------------------------------
+005040* 3200-APPLY-ONE-TRANSACTION - POST A SINGLE DEBIT OR CREDIT
+005050* TO BALANCE, THEN ADVANCE TO THE NEXT LEDGER ENTRY.
+005060*-----------------------------------------------------------------
+005070 3200-APPLY-ONE-TRANSACTION.
+005080     IF TL-DEBIT
+005090         SUBTRACT TL-TRANSACTION-AMOUNT FROM BALANCE
+005100     ELSE
+005110         ADD TL-TRANSACTION-AMOUNT TO BALANCE
+005120     END-IF.
+005130
+005140     IF TL-SEQUENCE-NUMBER > WS-MAX-TL-SEQUENCE-NUMBER
+005150         MOVE TL-SEQUENCE-NUMBER TO WS-MAX-TL-SEQUENCE-NUMBER
+005160     END-IF.
+005170
+005180     IF TL-INTEREST
+005190         AND TL-TRANSACTION-DATE (1:6) = WS-RUN-DATE (1:6)
+005200         SET INTEREST-POSTED-THIS-MONTH TO TRUE
+005210     END-IF.
+005220
+005230     PERFORM 3100-READ-NEXT-TRANSACTION THRU 3100-EXIT.
+005240 3200-EXIT.
+005250     EXIT.
+005260
+005270*-----------------------------------------------------------------
+005280* 4000-CALCULATE-INTEREST - COMPUTE THIS MONTH'S INTEREST ON THE
+005290* POSTED BALANCE AND WRITE IT TO THE TRANSACTION LEDGER AS A NEW
+005300* DATED ENTRY, THEN APPLY IT TO BALANCE THE SAME AS ANY OTHER
+005310* CREDIT SO THE STATEMENT REFLECTS IT.  SKIPPED WHEN 3000-POST-
+005320* TRANSACTIONS ALREADY FOUND AN INTEREST ENTRY DATED THIS SAME
+005330* CALENDAR MONTH, SO A NIGHTLY RUN ONLY POSTS INTEREST ONCE A
+005340* MONTH RATHER THAN EVERY NIGHT.
+005350*-----------------------------------------------------------------
+005360 4000-CALCULATE-INTEREST.
+005370     IF NOT INTEREST-POSTED-THIS-MONTH
+005380         COMPUTE WS-MONTHLY-INTEREST-AMOUNT ROUNDED =
+005390             BALANCE * WS-ANNUAL-INTEREST-RATE / 12
+005400
+005410         IF WS-MONTHLY-INTEREST-AMOUNT > ZERO
+005420             MOVE ACCOUNT-NUMBER TO TL-ACCOUNT-NUMBER
+005430             ADD 1 TO WS-MAX-TL-SEQUENCE-NUMBER
+005440             MOVE WS-MAX-TL-SEQUENCE-NUMBER TO TL-SEQUENCE-NUMBER
+005450             MOVE WS-RUN-DATE TO TL-TRANSACTION-DATE
+005460             MOVE 'I' TO TL-TRANSACTION-TYPE
+005470             MOVE WS-MONTHLY-INTEREST-AMOUNT TO
+005480                 TL-TRANSACTION-AMOUNT
+005490             WRITE TRANSACTION-LEDGER-RECORD
+005500                 INVALID KEY
+005510                     DISPLAY 'BANK-ACCOUNTING: UNABLE TO POST '
+005520                         'INTEREST FOR ' ACCOUNT-NUMBER
+005530             END-WRITE
+005540             IF WS-TRANLEDG-STATUS = '00'
+005550                 ADD WS-MONTHLY-INTEREST-AMOUNT TO BALANCE
+005560             END-IF
+005570         END-IF
+005580     END-IF.
+005590 4000-EXIT.
+005600     EXIT.
+005610
+005620*-----------------------------------------------------------------
+005630* 5000-GENERATE-REPORT - COMPARE OUR BALANCE TO THE BANK'S OWN
+005640* STATEMENT LINE FOR THE ACCOUNT AND FLAG ANY DIFFERENCE.
+005650*-----------------------------------------------------------------
+005660 5000-GENERATE-REPORT.
+005670     PERFORM 5100-CONVERT-TO-HOME-CURRENCY THRU 5100-EXIT.
+005680     PERFORM 5200-READ-BANK-STATEMENT THRU 5200-EXIT.
+005690
+005700     MOVE BS-STATEMENT-AMOUNT TO REPORT-AMOUNT.
+005710
+005720     COMPUTE RECONCILIATION-RESULT =
+005730         WS-HOME-CURRENCY-BALANCE - REPORT-AMOUNT.
+005740
+005750     IF RECONCILIATION-RESULT NOT = ZERO
+005760         PERFORM 5300-WRITE-VARIANCE THRU 5300-EXIT
+005770         PERFORM 5400-POST-SUSPENSE THRU 5400-EXIT
+005780     END-IF.
+005790 5000-EXIT.
+005800     EXIT.
+005810
+005820*-----------------------------------------------------------------
+005830* 5100-CONVERT-TO-HOME-CURRENCY - CONVERT THE ACCOUNT'S POSTED
+005840* BALANCE TO OUR HOME CURRENCY BEFORE IT IS COMPARED TO THE
+005850* BANK'S OWN (HOME-CURRENCY) STATEMENT.  AN ACCOUNT ALREADY IN
+005860* THE HOME CURRENCY, OR WITH NO CURRENCY CODE ON FILE, OR WITH NO
+005870* MATCHING RATE ON THE EXCHANGE-RATE-FILE IS LEFT UNCONVERTED.
+005880*-----------------------------------------------------------------
+005890 5100-CONVERT-TO-HOME-CURRENCY.
+005900     MOVE BALANCE TO WS-HOME-CURRENCY-BALANCE.
+005910
+005920     IF CURRENCY-CODE NOT = SPACES
+005930             AND CURRENCY-CODE NOT = WS-HOME-CURRENCY-CODE
+005940         SET WS-EXR-IDX TO 1
+005950         SEARCH WS-EXCHANGE-RATE-ENTRY
+005960             AT END
+005970                 DISPLAY 'BANK-ACCOUNTING: NO EXCHANGE RATE FOR '
+005980                     'CURRENCY ' CURRENCY-CODE
+005990             WHEN WS-EXR-CURRENCY-CODE (WS-EXR-IDX)
+006000                     = CURRENCY-CODE
+006010                 COMPUTE WS-HOME-CURRENCY-BALANCE ROUNDED =
+006020                     BALANCE * WS-EXR-RATE (WS-EXR-IDX)
+006030         END-SEARCH
+006040     END-IF.
+006050 5100-EXIT.
+006060     EXIT.
+006070
+006080*-----------------------------------------------------------------
+006090* 5200-READ-BANK-STATEMENT - LOOK UP THE BANK'S OWN STATEMENT
+006100* LINE FOR THE CURRENT ACCOUNT.  AN ACCOUNT WITH NO STATEMENT
+006110* LINE ON FILE IS TREATED AS A ZERO STATEMENT AMOUNT SO IT
+006120* SHOWS UP AS A VARIANCE RATHER THAN BEING SKIPPED.
+006130*-----------------------------------------------------------------
+006140 5200-READ-BANK-STATEMENT.
+006150     MOVE ACCOUNT-NUMBER TO BS-ACCOUNT-NUMBER.
+006160     MOVE ZERO TO BS-STATEMENT-AMOUNT.
+006170
+006180     READ BANK-STMT-FILE
+006190         INVALID KEY
+006200             DISPLAY 'BANK-ACCOUNTING: NO STATEMENT ON FILE FOR '
+006210                 'ACCOUNT ' ACCOUNT-NUMBER
+006220     END-READ.
+006230 5200-EXIT.
+006240     EXIT.
+006250
+006260*-----------------------------------------------------------------
+006270* 5300-WRITE-VARIANCE - RECORD AN OUT-OF-BALANCE ACCOUNT ON THE
+006280* VARIANCE/BREAK REPORT.  THIS FILE IS OPENED FRESH EACH RUN AND
+006290* LISTS THE ACCOUNT, BALANCE, STATEMENT AMOUNT AND VARIANCE FOR
+006300* EVERY BREAK, SO IT ALSO SERVES AS THE SAME-DAY EXCEPTION REPORT
+006310* FOR FOLLOW-UP.
+006320*-----------------------------------------------------------------
+006330 5300-WRITE-VARIANCE.
+006340     MOVE ACCOUNT-NUMBER         TO VR-ACCOUNT-NUMBER.
+006350     MOVE WS-HOME-CURRENCY-BALANCE TO VR-BALANCE.
+006360     MOVE BS-STATEMENT-AMOUNT    TO VR-STATEMENT-AMOUNT.
+006370     MOVE RECONCILIATION-RESULT TO VR-VARIANCE.
+006380
+006390     WRITE VARIANCE-REPORT-RECORD FROM WS-VARIANCE-LINE.
+006400 5300-EXIT.
+006410     EXIT.
+006420
+006430*-----------------------------------------------------------------
+006440* 5400-POST-SUSPENSE - POST THE OUT-OF-BALANCE DIFFERENCE TO THE
+006450* SUSPENSE ACCOUNT.  THE SUSPENSE-FILE HOLDS ONE RUNNING BALANCE
+006460* RECORD, OPENED, REWRITTEN AND CLOSED EACH TIME SO THE BALANCE
+006470* ON DISK IS NEVER MORE THAN ONE POSTING BEHIND, THE SAME PATTERN
+006480* USED FOR THE CHECKPOINT FILE.
+006490*-----------------------------------------------------------------
+006500 5400-POST-SUSPENSE.
+006510     ADD RECONCILIATION-RESULT TO WS-SUSPENSE-BALANCE.
+006520     MOVE WS-SUSPENSE-BALANCE TO SU-SUSPENSE-BALANCE.
+006530     OPEN OUTPUT SUSPENSE-FILE.
+006540     WRITE SUSPENSE-RECORD.
+006550     CLOSE SUSPENSE-FILE.
+006560 5400-EXIT.
+006570     EXIT.
+006580
+006590*-----------------------------------------------------------------
+006600* 6000-WRITE-AUDIT-TRAIL - APPEND ONE AUDIT RECORD FOR THIS
+006610* ACCOUNT'S RUN, SO AUDITORS CAN SEE A HISTORY OF EVERY
+006620* RECONCILIATION RUN.
+006630*-----------------------------------------------------------------
+006640 6000-WRITE-AUDIT-TRAIL.
+006650     MOVE WS-RUN-DATE           TO AT-RUN-DATE.
+006660     MOVE WS-RUN-TIME           TO AT-RUN-TIME.
+006670     MOVE ACCOUNT-NUMBER        TO AT-ACCOUNT-NUMBER.
+006680     MOVE REPORT-AMOUNT         TO AT-REPORT-AMOUNT.
+006690     MOVE RECONCILIATION-RESULT TO AT-RECONCILIATION-RESULT.
+006700
+006710     WRITE AUDIT-TRAIL-RECORD FROM WS-AUDIT-LINE.
+006720 6000-EXIT.
+006730     EXIT.
+006740
+006750*-----------------------------------------------------------------
+006760* 7000-WRITE-CHECKPOINT - RECORD THE ACCOUNT NUMBER JUST
+006770* COMPLETED AS THE RESTART POINT.  THE CHECKPOINT FILE IS
+006780* OPENED, WRITTEN AND CLOSED EACH TIME SO THE RESTART POINT ON
+006790* DISK IS NEVER MORE THAN ONE ACCOUNT BEHIND.
+006800*-----------------------------------------------------------------
+006810 7000-WRITE-CHECKPOINT.
+006820     MOVE ACCOUNT-NUMBER TO WS-LAST-CHECKPOINT-ACCOUNT.
+006830     MOVE ACCOUNT-NUMBER TO CHECKPOINT-RECORD.
+006840     OPEN OUTPUT CHECKPOINT-FILE.
+006850     WRITE CHECKPOINT-RECORD.
+006860     CLOSE CHECKPOINT-FILE.
+006870 7000-EXIT.
+006880     EXIT.
+006890
+006900*-----------------------------------------------------------------
+006910* 7100-CLEAR-CHECKPOINT - REACHED ONLY WHEN THE RUN GOES ALL THE
+006920* WAY TO 9000-TERMINATE WITHOUT ABENDING, SO THE RESTART POINT
+006930* WRITTEN BY 7000-WRITE-CHECKPOINT FOR THE LAST ACCOUNT DOES NOT
+006940* SIT ON THE FILE FOREVER AND CAUSE THE NEXT RUN TO FAST-FORWARD
+006950* PAST EVERY ACCOUNT.  OPENING OUTPUT WITH NO WRITE LEAVES THE
+006960* FILE EMPTY, SO 1100-READ-CHECKPOINT FINDS NOTHING TO FAST-
+006970* FORWARD TO NEXT TIME.  AN ABEND SKIPS THIS PARAGRAPH ENTIRELY,
+006980* SO THE LAST CHECKPOINT WRITTEN STILL SERVES ITS ORIGINAL
+006990* RESTART-AFTER-INTERRUPTION PURPOSE.
+007000*-----------------------------------------------------------------
+007010 7100-CLEAR-CHECKPOINT.
+007020     OPEN OUTPUT CHECKPOINT-FILE.
+007030     CLOSE CHECKPOINT-FILE.
+007040 7100-EXIT.
+007050     EXIT.
+007060
+007070*-----------------------------------------------------------------
+007080* 8000-READ-CUSTOMER-MASTER - READ THE NEXT CUSTOMER-MASTER
+007090* RECORD, SETTING THE END-OF-FILE SWITCH WHEN EXHAUSTED.
+007100*-----------------------------------------------------------------
+007110 8000-READ-CUSTOMER-MASTER.
+007120     READ CUSTOMER-MASTER-FILE
+007130         AT END
+007140             SET CUSTOMER-MASTER-EOF TO TRUE
+007150     END-READ.
+007160 8000-EXIT.
+007170     EXIT.
+007180
+007190*-----------------------------------------------------------------
+007200* 9000-TERMINATE - CLOSE FILES BEFORE STOP RUN.  REACHING THIS
+007210* PARAGRAPH MEANS THE RUN WENT TO COMPLETION, SO THE CHECKPOINT
+007220* IS ALSO CLEARED HERE - SEE 7100-CLEAR-CHECKPOINT.
+007230*-----------------------------------------------------------------
+007240 9000-TERMINATE.
+007250     PERFORM 7100-CLEAR-CHECKPOINT THRU 7100-EXIT.
+007260     CLOSE CUSTOMER-MASTER-FILE.
+007270     CLOSE BANK-STMT-FILE.
+007280     CLOSE VARIANCE-REPORT-FILE.
+007290     CLOSE TRANSACTION-LEDGER-FILE.
+007300     CLOSE AUDIT-TRAIL-FILE.
+007310 9000-EXIT.
+007320     EXIT.
+007330
+007340
+007350
+007360
+007370
