@@ -0,0 +1,25 @@
+      * ---------------------------------------------------------------
+      * COPYBOOK     VOLSTATS
+      * INSTALLATION RETAIL BANKING DIVISION
+      * AUTHOR       D. OKAFOR
+      * DATE-WRITTEN 2026-08-09
+      * ---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DO   ORIGINAL COPYBOOK - VOLUME-STATS RECORD
+      *                    LAYOUT, SHARED BY AVERAGE_CALCULATION (WHICH
+      *                    WRITES IT) AND CONTROL-TOTAL-SUMMARY (WHICH
+      *                    READS IT FOR THE NIGHTLY CONTROL-TOTAL
+      *                    REPORT).
+      * ---------------------------------------------------------------
+000100 01  VOLUME-STATS-RECORD.
+000110     05  VS-RECORD-COUNT           PIC 9(05).
+000120     05  FILLER                    PIC X(01).
+000130     05  VS-AVERAGE                PIC 9(05)V9(02).
+000140     05  FILLER                    PIC X(01).
+000150     05  VS-MINIMUM                PIC 9(05).
+000160     05  FILLER                    PIC X(01).
+000170     05  VS-MAXIMUM                PIC 9(05).
+000180     05  FILLER                    PIC X(01).
+000190     05  VS-MEDIAN                 PIC 9(05)V9(02).
+000200     05  FILLER                    PIC X(01).
+000210     05  VS-REJECT-COUNT           PIC 9(05).
