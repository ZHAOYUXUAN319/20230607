@@ -0,0 +1,22 @@
+      * ---------------------------------------------------------------
+      * COPYBOOK     TRANLEDG
+      * INSTALLATION RETAIL BANKING DIVISION
+      * AUTHOR       D. OKAFOR
+      * DATE-WRITTEN 2026-08-09
+      * ---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DO   ORIGINAL COPYBOOK - TRANSACTION LEDGER
+      *                    RECORD LAYOUT, FACTORED OUT OF BANK-
+      *                    ACCOUNTING SO THE NEW CUSTOMER STATEMENT
+      *                    PROGRAM CAN SHARE THE SAME DEFINITION.
+      * ---------------------------------------------------------------
+000100 01  TRANSACTION-LEDGER-RECORD.
+000110     05  TL-LEDGER-KEY.
+000120         10  TL-ACCOUNT-NUMBER     PIC X(10).
+000130         10  TL-SEQUENCE-NUMBER    PIC 9(06).
+000140     05  TL-TRANSACTION-DATE       PIC 9(08).
+000150     05  TL-TRANSACTION-TYPE       PIC X(01).
+000160         88  TL-DEBIT                       VALUE 'D'.
+000170         88  TL-CREDIT                       VALUE 'C'.
+000175         88  TL-INTEREST                     VALUE 'I'.
+000180     05  TL-TRANSACTION-AMOUNT     PIC 9(7)V99.
