@@ -0,0 +1,20 @@
+      * ---------------------------------------------------------------
+      * COPYBOOK     CUSTREC
+      * INSTALLATION RETAIL BANKING DIVISION
+      * AUTHOR       D. OKAFOR
+      * DATE-WRITTEN 2026-08-09
+      * ---------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  DO   ORIGINAL COPYBOOK - CUSTOMER MASTER RECORD
+      *                    LAYOUT, FACTORED OUT OF BANK-ACCOUNTING SO
+      *                    EVERY PROGRAM THAT READS THE CUSTOMER MASTER
+      *                    FILE SHARES ONE DEFINITION.
+      *   2026-08-09  DO   ADDED CM-CURRENCY-CODE SO ACCOUNTS HELD IN A
+      *                    CURRENCY OTHER THAN OUR HOME CURRENCY CAN BE
+      *                    CONVERTED BEFORE RECONCILIATION.
+      * ---------------------------------------------------------------
+000100 01  CUSTOMER-MASTER-RECORD.
+000110     05  CM-ACCOUNT-NUMBER         PIC X(10).
+000120     05  CM-CUSTOMER-NAME          PIC X(30).
+000130     05  CM-BALANCE                PIC 9(7)V99.
+000140     05  CM-CURRENCY-CODE          PIC X(03).
