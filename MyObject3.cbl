@@ -1,31 +1,355 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. AVERAGE_CALCULATION.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-            01 NUMBERS.
-               05 NUMBER-ARRAY OCCURS 10 TIMES.
-                  10 NUM PIC 9(2).
-            01 SUM PIC 9(4).
-            01 AVG PIC 9(3)V9(2).
-
-        PROCEDURE DIVISION.
-            PERFORM INITIALIZE-ARRAY.
-            PERFORM CALCULATE-SUM.
-            PERFORM CALCULATE-AVERAGE.
-            DISPLAY "Average: " AVG.
-            STOP RUN.
-
-        INITIALIZE-ARRAY.
-            PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > 10
-                MOVE NUM TO NUMBER-ARRAY(NUM)
-            END-PERFORM.
-
-        CALCULATE-SUM.
-            SET SUM TO ZERO.
-            PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > 10
-                ADD NUMBER-ARRAY(NUM) TO SUM
-            END-PERFORM.
-
-        CALCULATE-AVERAGE.
-            DIVIDE SUM BY 10 GIVING AVG.
+000100* ---------------------------------------------------------------
+000110* PROGRAM      AVERAGE_CALCULATION
+000120* INSTALLATION RETAIL BANKING DIVISION
+000130* AUTHOR       D. OKAFOR
+000140* DATE-WRITTEN 2016-01-20
+000150* ---------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   2016-01-20  DO   ORIGINAL PROGRAM - AVERAGED A SELF-GENERATED
+000180*                    ARRAY OF THE NUMBERS 1 THROUGH 10.
+000190*   2026-08-09  DO   NOW READS THE DAY'S VOLUMES FROM A DAILY
+000200*                    VOLUMES FILE INSTEAD OF GENERATING THEM, SO
+000210*                    THE RECORD COUNT IS NO LONGER FIXED AT 10.
+000220*   2026-08-09  DO   ADDED MINIMUM, MAXIMUM AND MEDIAN VOLUME
+000230*                    STATISTICS.  EACH VOLUME IS NOW VALIDATED -
+000240*                    NON-NUMERIC OR ZERO/NEGATIVE VALUES ARE
+000250*                    WRITTEN TO A REJECT REPORT INSTEAD OF BEING
+000260*                    COUNTED.  VALID VOLUMES ARE SORTED TO A WORK
+000270*                    FILE SO THE MEDIAN CAN BE PICKED OFF THE
+000280*                    MIDDLE RECORD(S).
+000290*   2026-08-09  DO   ADDED A VOLUME-STATS-FILE HOLDING THE RECORD
+000300*                    COUNT, AVERAGE, MINIMUM, MAXIMUM, MEDIAN AND
+000310*                    REJECT COUNT SO THE NIGHTLY CONTROL-TOTAL
+000320*                    SUMMARY STEP CAN PICK THEM UP WITHOUT
+000330*                    SCRAPING THE JOB LOG.  ITS RECORD LAYOUT IS
+000340*                    A SHARED VOLSTATS COPYBOOK SINCE THE CONTROL-
+000350*                    TOTAL PROGRAM READS THE SAME RECORD.
+000360* ---------------------------------------------------------------
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID.                  AVERAGE_CALCULATION.
+000390 AUTHOR.                      D. OKAFOR.
+000400 INSTALLATION.                RETAIL BANKING DIVISION.
+000410 DATE-WRITTEN.                2016-01-20.
+000420 DATE-COMPILED.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT DAILY-VOLUMES-FILE
+000480         ASSIGN TO 'DAILYVOL'
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-DAILYVOL-STATUS.
+000510
+000520     SELECT SORT-WORK-FILE
+000530         ASSIGN TO 'SRTWK01'.
+000540
+000550     SELECT SORTED-VOLUMES-FILE
+000560         ASSIGN TO 'SRTDVOL'
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-SRTDVOL-STATUS.
+000590
+000600     SELECT REJECT-REPORT-FILE
+000610         ASSIGN TO 'REJECTS'
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-REJECTS-STATUS.
+000640
+000650     SELECT VOLUME-STATS-FILE
+000660         ASSIGN TO 'VOLSTATS'
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-VOLSTATS-STATUS.
+000690
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  DAILY-VOLUMES-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  DAILY-VOLUME-RECORD.
+000750     05  DV-VOLUME                 PIC X(05).
+000760
+000770 SD  SORT-WORK-FILE.
+000780 01  SORT-WORK-RECORD.
+000790     05  SW-VOLUME                 PIC 9(05).
+000800
+000810 FD  SORTED-VOLUMES-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  SORTED-VOLUME-RECORD.
+000840     05  SV-VOLUME                 PIC 9(05).
+000850
+000860 FD  REJECT-REPORT-FILE
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  REJECT-REPORT-RECORD          PIC X(80).
+000890
+000900 FD  VOLUME-STATS-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920     COPY VOLSTATS.
+000930
+000940 WORKING-STORAGE SECTION.
+000950*----------------------------------------------------------------
+000960* FILE STATUSES AND END-OF-FILE SWITCHES
+000970*----------------------------------------------------------------
+000980 01  WS-FILE-STATUSES.
+000990     05  WS-DAILYVOL-STATUS        PIC X(02) VALUE '00'.
+001000     05  WS-SRTDVOL-STATUS         PIC X(02) VALUE '00'.
+001010     05  WS-REJECTS-STATUS         PIC X(02) VALUE '00'.
+001020     05  WS-VOLSTATS-STATUS        PIC X(02) VALUE '00'.
+001030
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+001060         88  DAILY-VOLUMES-EOF               VALUE 'Y'.
+001070     05  WS-SORTED-SWITCH          PIC X(01) VALUE 'N'.
+001080         88  SORTED-VOLUMES-EOF              VALUE 'Y'.
+001090
+001100*----------------------------------------------------------------
+001110* ACCUMULATORS AND STATISTICS
+001120*----------------------------------------------------------------
+001130 01  VOLUME-TOTAL                  PIC 9(09) VALUE ZERO.
+001140 01  RECORD-COUNT                  PIC 9(05) COMP VALUE ZERO.
+001150 01  AVG                           PIC 9(05)V9(02) VALUE ZERO.
+001160 01  WS-VOLUME-NUMERIC             PIC 9(05) VALUE ZERO.
+001170 01  WS-MINIMUM                    PIC 9(05) VALUE 99999.
+001180 01  WS-MAXIMUM                    PIC 9(05) VALUE ZERO.
+001190 01  WS-MEDIAN                     PIC 9(05)V9(02) VALUE ZERO.
+001200 01  WS-MEDIAN-POSITION            PIC 9(05) COMP VALUE ZERO.
+001210 01  WS-MEDIAN-POSITION-2          PIC 9(05) COMP VALUE ZERO.
+001220 01  WS-CURRENT-POSITION           PIC 9(05) COMP VALUE ZERO.
+001230 01  WS-FIRST-MEDIAN-VALUE         PIC 9(05) VALUE ZERO.
+001240 01  WS-SECOND-MEDIAN-VALUE        PIC 9(05) VALUE ZERO.
+001250 01  WS-REJECT-COUNT               PIC 9(05) COMP VALUE ZERO.
+001260
+001270*----------------------------------------------------------------
+001280* REJECT REPORT LINE
+001290*----------------------------------------------------------------
+001300 01  WS-REJECT-LINE.
+001310     05  RL-RAW-VALUE              PIC X(05).
+001320     05  FILLER                    PIC X(02) VALUE SPACES.
+001330     05  RL-REASON                 PIC X(30).
+001340
+001350 PROCEDURE DIVISION.
+001360*=================================================================
+001370* 0000-MAINLINE - VALIDATE AND SORT THE DAY'S VOLUMES, THEN
+001380* REPORT THE AVERAGE, MINIMUM, MAXIMUM AND MEDIAN.
+001390*=================================================================
+001400 0000-MAINLINE.
+001410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001420
+001430     PERFORM 3000-SORT-AND-VALIDATE THRU 3000-EXIT.
+001440
+001450     PERFORM 5000-CALCULATE-AVERAGE THRU 5000-EXIT.
+001460
+001470     PERFORM 6000-CALCULATE-MEDIAN THRU 6000-EXIT.
+001480
+001490     PERFORM 7000-DISPLAY-STATISTICS THRU 7000-EXIT.
+001500
+001510     PERFORM 7100-WRITE-VOLUME-STATISTICS THRU 7100-EXIT.
+001520
+001530     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001540
+001550     STOP RUN.
+001560 0000-EXIT.
+001570     EXIT.
+001580
+001590*-----------------------------------------------------------------
+001600* 1000-INITIALIZE - CLEAR THE ACCUMULATORS AND OPEN THE REJECT
+001610* REPORT.
+001620*-----------------------------------------------------------------
+001630 1000-INITIALIZE.
+001640     MOVE ZERO TO VOLUME-TOTAL.
+001650     MOVE ZERO TO RECORD-COUNT.
+001660     MOVE ZERO TO WS-REJECT-COUNT.
+001670     MOVE ZERO TO WS-MAXIMUM.
+001680     MOVE 99999 TO WS-MINIMUM.
+001690
+001700     OPEN OUTPUT REJECT-REPORT-FILE.
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740*-----------------------------------------------------------------
+001750* 3000-SORT-AND-VALIDATE - SORT THE VALID VOLUMES INTO ASCENDING
+001760* ORDER.  3100-VALIDATE-AND-RELEASE SUPPLIES THE INPUT RECORDS,
+001770* REJECTING ANY THAT FAIL VALIDATION ALONG THE WAY.
+001780*-----------------------------------------------------------------
+001790 3000-SORT-AND-VALIDATE.
+001800     SORT SORT-WORK-FILE
+001810         ON ASCENDING KEY SW-VOLUME
+001820         INPUT PROCEDURE IS 3100-VALIDATE-AND-RELEASE
+001830             THRU 3100-EXIT
+001840         GIVING SORTED-VOLUMES-FILE.
+001850 3000-EXIT.
+001860     EXIT.
+001870
+001880*-----------------------------------------------------------------
+001890* 3100-VALIDATE-AND-RELEASE - READ EVERY RECORD ON THE DAILY
+001900* VOLUMES FILE, VALIDATING EACH ONE.
+001910*-----------------------------------------------------------------
+001920 3100-VALIDATE-AND-RELEASE.
+001930     OPEN INPUT DAILY-VOLUMES-FILE.
+001940     IF WS-DAILYVOL-STATUS NOT = '00'
+001950         DISPLAY 'AVERAGE_CALCULATION: UNABLE TO OPEN DAILYVOL - '
+001960             'STATUS ' WS-DAILYVOL-STATUS
+001970     ELSE
+001980         PERFORM 8000-READ-DAILY-VOLUME THRU 8000-EXIT
+001990         PERFORM 3200-VALIDATE-ONE-VOLUME THRU 3200-EXIT
+002000             UNTIL DAILY-VOLUMES-EOF
+002010     END-IF.
+002020     CLOSE DAILY-VOLUMES-FILE.
+002030 3100-EXIT.
+002040     EXIT.
+002050
+002060*-----------------------------------------------------------------
+002070* 3200-VALIDATE-ONE-VOLUME - ACCEPT A NUMERIC, POSITIVE VOLUME
+002080* INTO THE STATISTICS AND THE SORT, OR REJECT IT.
+002090*-----------------------------------------------------------------
+002100 3200-VALIDATE-ONE-VOLUME.
+002110     INSPECT DV-VOLUME REPLACING LEADING SPACE BY ZERO.
+002120     IF DV-VOLUME IS NUMERIC AND DV-VOLUME > ZERO
+002130         MOVE DV-VOLUME TO WS-VOLUME-NUMERIC
+002140         MOVE WS-VOLUME-NUMERIC TO SW-VOLUME
+002150         ADD WS-VOLUME-NUMERIC TO VOLUME-TOTAL
+002160         ADD 1 TO RECORD-COUNT
+002170         IF WS-VOLUME-NUMERIC < WS-MINIMUM
+002180             MOVE WS-VOLUME-NUMERIC TO WS-MINIMUM
+002190         END-IF
+002200         IF WS-VOLUME-NUMERIC > WS-MAXIMUM
+002210             MOVE WS-VOLUME-NUMERIC TO WS-MAXIMUM
+002220         END-IF
+002230         RELEASE SORT-WORK-RECORD
+002240     ELSE
+002250         PERFORM 3300-WRITE-REJECT THRU 3300-EXIT
+002260     END-IF.
+002270
+002280     PERFORM 8000-READ-DAILY-VOLUME THRU 8000-EXIT.
+002290 3200-EXIT.
+002300     EXIT.
+002310
+002320*-----------------------------------------------------------------
+002330* 3300-WRITE-REJECT - LOG A VOLUME THAT FAILED VALIDATION TO THE
+002340* REJECT REPORT.
+002350*-----------------------------------------------------------------
+002360 3300-WRITE-REJECT.
+002370     MOVE DV-VOLUME TO RL-RAW-VALUE.
+002380     IF DV-VOLUME IS NOT NUMERIC
+002390         MOVE 'NON-NUMERIC VOLUME' TO RL-REASON
+002400     ELSE
+002410         MOVE 'ZERO OR NEGATIVE VOLUME' TO RL-REASON
+002420     END-IF.
+002430
+002440     WRITE REJECT-REPORT-RECORD FROM WS-REJECT-LINE.
+002450
+002460     ADD 1 TO WS-REJECT-COUNT.
+002470 3300-EXIT.
+002480     EXIT.
+002490
+002500*-----------------------------------------------------------------
+002510* 5000-CALCULATE-AVERAGE - DIVIDE THE TOTAL BY THE NUMBER OF
+002520* VALID RECORDS.  NO VALID RECORDS AVERAGES TO ZERO RATHER THAN
+002530* ABENDING ON A DIVIDE BY ZERO.
+002540*-----------------------------------------------------------------
+002550 5000-CALCULATE-AVERAGE.
+002560     IF RECORD-COUNT > ZERO
+002570         DIVIDE VOLUME-TOTAL BY RECORD-COUNT GIVING AVG
+002580     ELSE
+002590         MOVE ZERO TO AVG
+002600     END-IF.
+002610 5000-EXIT.
+002620     EXIT.
+002630
+002640*-----------------------------------------------------------------
+002650* 6000-CALCULATE-MEDIAN - READ THE SORTED VOLUMES FORWARD TO THE
+002660* MIDDLE RECORD (OR THE TWO MIDDLE RECORDS, ON AN EVEN COUNT) AND
+002670* AVERAGE THEM.
+002680*-----------------------------------------------------------------
+002690 6000-CALCULATE-MEDIAN.
+002700     IF RECORD-COUNT = ZERO
+002710         MOVE ZERO TO WS-MEDIAN
+002720         MOVE ZERO TO WS-MINIMUM
+002730     ELSE
+002740         COMPUTE WS-MEDIAN-POSITION = (RECORD-COUNT + 1) / 2
+002750         COMPUTE WS-MEDIAN-POSITION-2 = (RECORD-COUNT + 2) / 2
+002760         MOVE ZERO TO WS-CURRENT-POSITION
+002770
+002780         OPEN INPUT SORTED-VOLUMES-FILE
+002790         PERFORM 6100-FIND-MEDIAN-VALUES THRU 6100-EXIT
+002800             UNTIL SORTED-VOLUMES-EOF
+002810             OR WS-CURRENT-POSITION >= WS-MEDIAN-POSITION-2
+002820         CLOSE SORTED-VOLUMES-FILE
+002830
+002840         COMPUTE WS-MEDIAN ROUNDED =
+002850             (WS-FIRST-MEDIAN-VALUE + WS-SECOND-MEDIAN-VALUE) / 2
+002860     END-IF.
+002870 6000-EXIT.
+002880     EXIT.
+002890
+002900*-----------------------------------------------------------------
+002910* 6100-FIND-MEDIAN-VALUES - READ ONE SORTED RECORD AND CAPTURE IT
+002920* IF IT FALLS ON EITHER MIDDLE POSITION.
+002930*-----------------------------------------------------------------
+002940 6100-FIND-MEDIAN-VALUES.
+002950     READ SORTED-VOLUMES-FILE
+002960         AT END
+002970             SET SORTED-VOLUMES-EOF TO TRUE
+002980     END-READ.
+002990
+003000     IF NOT SORTED-VOLUMES-EOF
+003010         ADD 1 TO WS-CURRENT-POSITION
+003020         IF WS-CURRENT-POSITION = WS-MEDIAN-POSITION
+003030             MOVE SV-VOLUME TO WS-FIRST-MEDIAN-VALUE
+003040         END-IF
+003050         IF WS-CURRENT-POSITION = WS-MEDIAN-POSITION-2
+003060             MOVE SV-VOLUME TO WS-SECOND-MEDIAN-VALUE
+003070         END-IF
+003080     END-IF.
+003090 6100-EXIT.
+003100     EXIT.
+003110
+003120*-----------------------------------------------------------------
+003130* 7000-DISPLAY-STATISTICS - REPORT THE DAY'S VOLUME STATISTICS.
+003140*-----------------------------------------------------------------
+003150 7000-DISPLAY-STATISTICS.
+003160     DISPLAY 'Average: ' AVG.
+003170     DISPLAY 'Minimum: ' WS-MINIMUM.
+003180     DISPLAY 'Maximum: ' WS-MAXIMUM.
+003190     DISPLAY 'Median: ' WS-MEDIAN.
+003200     DISPLAY 'Records Rejected: ' WS-REJECT-COUNT.
+003210 7000-EXIT.
+003220     EXIT.
+003230
+003240*-----------------------------------------------------------------
+003250* 7100-WRITE-VOLUME-STATISTICS - WRITE THE DAY'S STATISTICS TO THE
+003260* VOLUME-STATS-FILE SO A DOWNSTREAM CONTROL-TOTAL STEP CAN PICK
+003270* THEM UP WITHOUT RE-READING THE DAILY VOLUMES FILE ITSELF.
+003280*-----------------------------------------------------------------
+003290 7100-WRITE-VOLUME-STATISTICS.
+003300     OPEN OUTPUT VOLUME-STATS-FILE.
+003310
+003320     MOVE RECORD-COUNT     TO VS-RECORD-COUNT.
+003330     MOVE AVG              TO VS-AVERAGE.
+003340     MOVE WS-MINIMUM       TO VS-MINIMUM.
+003350     MOVE WS-MAXIMUM       TO VS-MAXIMUM.
+003360     MOVE WS-MEDIAN        TO VS-MEDIAN.
+003370     MOVE WS-REJECT-COUNT  TO VS-REJECT-COUNT.
+003380
+003390     WRITE VOLUME-STATS-RECORD.
+003400
+003410     CLOSE VOLUME-STATS-FILE.
+003420 7100-EXIT.
+003430     EXIT.
+003440
+003450*-----------------------------------------------------------------
+003460* 8000-READ-DAILY-VOLUME - READ THE NEXT VOLUME RECORD, SETTING
+003470* THE END-OF-FILE SWITCH WHEN EXHAUSTED.
+003480*-----------------------------------------------------------------
+003490 8000-READ-DAILY-VOLUME.
+003500     READ DAILY-VOLUMES-FILE
+003510         AT END
+003520             SET DAILY-VOLUMES-EOF TO TRUE
+003530     END-READ.
+003540 8000-EXIT.
+003550     EXIT.
+003560
+003570*-----------------------------------------------------------------
+003580* 9000-TERMINATE - CLOSE THE REJECT REPORT BEFORE STOP RUN.
+003590*-----------------------------------------------------------------
+003600 9000-TERMINATE.
+003610     CLOSE REJECT-REPORT-FILE.
+003620 9000-EXIT.
+003630     EXIT.
+003640
